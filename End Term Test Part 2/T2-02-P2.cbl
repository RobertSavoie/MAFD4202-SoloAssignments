@@ -3,6 +3,25 @@
        author. Rob Savoie.
        date-written. April 17/2023.
       *Program Description: Creates generated output from input file
+      *
+      *Modification History:
+      *  Aug 08/2026 - RS - added a footer breakdown of employee
+      *                     count and increase dollars by rating.
+      *  Aug 08/2026 - RS - added a commission cap audit file, one
+      *                     row per capped adjustment.
+      *  Aug 08/2026 - RS - gave rating-D its own increase percentage
+      *                     instead of sharing the A-tier formula;
+      *                     split the rating footer's combined A/D
+      *                     line into separate A and D lines to match.
+      *  Aug 08/2026 - RS - widened the D-tier percentage constants to
+      *                     two decimal places - they were being
+      *                     truncated to 0.0/1.0, zeroing every D
+      *                     increase.
+      *  Aug 08/2026 - RS - zero calc-increase-actual when a B/C
+      *                     increase is capped to zero on the report,
+      *                     so the rating footer no longer tallies
+      *                     dollars that print as zero and are left
+      *                     out of the grand total.
       *
        environment division.
        input-output section.
@@ -12,9 +31,13 @@
                assign to "../../../data/T2-02-P2.dat"
                organization is line sequential.
       *
-           select print-file 
+           select print-file
                assign to "../../../data/T2-02-P2.out"
                organization is line sequential.
+      *
+           select audit-file
+               assign to "../../../data/T2-02-P2-CommCapAudit.dat"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -41,6 +64,19 @@
            record contains 132 characters.
       *
        01 print-line                   pic x(132).
+      *
+       fd audit-file
+           data record is audit-line
+           record contains 39 characters.
+      *
+       01 audit-line.
+           05 aud-name                  pic x(20).
+           05 filler                    pic x    value ",".
+           05 aud-old-comm              pic 9(5).
+           05 filler                    pic x    value ",".
+           05 aud-uncapped-comm         pic 9(6).
+           05 filler                    pic x    value ",".
+           05 aud-capped-comm           pic 9(5).
       *
        working-storage section.
       *
@@ -53,6 +89,7 @@
            05 calc-increase-temp       pic 9(6).
            05 calc-increase-actual     pic 9(6).
            05 calc-above-max           pic 9(6).
+           05 calc-increase-d-temp     pic 9(6).
       *constants
       *
        77 cnst-max-comm                pic 9(5)    value 80000.
@@ -62,6 +99,8 @@
        77 cnst-pcnt-b-inc-big          pic 9v999   value 1.155.
        77 cnst-pcnt-c-inc-big          pic 9v999   value 1.315.
        77 cnst-pcnt-flat-inc-big       pic 9v9     value 1.1.
+       77 cnst-pcnt-flat-inc-d-small   pic 9v99    value 0.05.
+       77 cnst-pcnt-flat-inc-d-big     pic 9v99    value 1.05.
        77 cnst-comm-adj                pic x(19) value
                                        "COMMISSION ADJUSTED".
 
@@ -117,12 +156,69 @@
       *               ----+----1----+----2----+----3----+----
            05 ws-tl-total-incr-adj     pic $$,$$$,$$9.
            05 filler                   pic x(83)   value spaces.
-      *       
+      *
+      *counts and increase-dollar subtotals by rating
+       01 ws-rating-totals.
+           05 ws-a-count               pic 9(4)    value 0.
+           05 ws-a-total               pic 9(6)    value 0.
+           05 ws-d-count                pic 9(4)   value 0.
+           05 ws-d-total                pic 9(6)   value 0.
+           05 ws-b-count               pic 9(4)    value 0.
+           05 ws-b-total               pic 9(6)    value 0.
+           05 ws-c-count               pic 9(4)    value 0.
+           05 ws-c-total               pic 9(6)    value 0.
+      *
+       01 ws-rating-heading.
+           05 filler                   pic x(28)
+               value " -- INCREASE BY RATING --  ".
+           05 filler                   pic x(104).
+      *
+       01 ws-rating-a-line.
+           05 filler                   pic x(17)
+               value " RATING A:      ".
+           05 ws-rl-a-count            pic zzz9.
+           05 filler                   pic x(11)   value
+               "  EMPLOYEES".
+           05 filler                   pic x(4)    value spaces.
+           05 ws-rl-a-total            pic $$,$$$,$$9.
+           05 filler                   pic x(75)   value spaces.
+      *
+       01 ws-rating-d-line.
+           05 filler                   pic x(17)
+               value " RATING D:      ".
+           05 ws-rl-d-count            pic zzz9.
+           05 filler                   pic x(11)   value
+               "  EMPLOYEES".
+           05 filler                   pic x(4)    value spaces.
+           05 ws-rl-d-total            pic $$,$$$,$$9.
+           05 filler                   pic x(75)   value spaces.
+      *
+       01 ws-rating-b-line.
+           05 filler                   pic x(17)
+               value " RATING B:      ".
+           05 ws-rl-b-count            pic zzz9.
+           05 filler                   pic x(11)   value
+               "  EMPLOYEES".
+           05 filler                   pic x(4)    value spaces.
+           05 ws-rl-b-total            pic $$,$$$,$$9.
+           05 filler                   pic x(75)   value spaces.
+      *
+       01 ws-rating-c-line.
+           05 filler                   pic x(17)
+               value " RATING C:      ".
+           05 ws-rl-c-count            pic zzz9.
+           05 filler                   pic x(11)   value
+               "  EMPLOYEES".
+           05 filler                   pic x(4)    value spaces.
+           05 ws-rl-c-total            pic $$,$$$,$$9.
+           05 filler                   pic x(75)   value spaces.
+      *
        procedure division.
        000-main.
       *
            open input  sales-file,
-                output print-file.
+                output print-file,
+                output audit-file.
       *
            write print-line from ws-heading1
                after advancing 1 line.
@@ -145,7 +241,9 @@
            write print-line from ws-total-adj-line
                after advancing 2 lines.
       *
-           close sales-file, print-file.
+           perform 700-print-rating-totals.
+      *
+           close sales-file, print-file, audit-file.
       *
            stop run.
       *
@@ -177,14 +275,16 @@
            multiply in-comm
                  by cnst-pcnt-flat-inc-big
              giving calc-increase-total.
-           perform 300-a-d-logic.
+           perform 300-a-logic.
+           perform 350-d-logic.
            perform 400-b-logic.
            perform 500-c-logic.
+           perform 600-tally-rating-totals.
       *
-       300-a-d-logic.
-      *does logic for calculting a and b type entries
+       300-a-logic.
+      *does logic for calculting a-type entries
       *
-           if in-rating-A or in-rating-D
+           if in-rating-A
                multiply in-comm
                      by cnst-pcnt-flat-inc-big
                  giving ws-prt-new-comm
@@ -194,6 +294,25 @@
                 add calc-increase-temp
                  to total-incr-amount-adj
            end-if.
+      *
+       350-d-logic.
+      *does logic for calculting d-type entries - a distinct percentage
+      *from the a tier rather than sharing cnst-pcnt-flat-inc-big
+      *
+           if in-rating-D
+               multiply in-comm
+                     by cnst-pcnt-flat-inc-d-small
+                 giving calc-increase-d-temp
+      *
+               multiply in-comm
+                     by cnst-pcnt-flat-inc-d-big
+                 giving ws-prt-new-comm
+      *
+               move calc-increase-d-temp to ws-prt-calc-incr
+               move calc-increase-d-temp to ws-prt-actual-incr
+                add calc-increase-d-temp
+                 to total-incr-amount-adj
+           end-if.
       *
        400-b-logic.
       *does logic for calculting b-type entries
@@ -217,6 +336,8 @@
                    move cnst-comm-adj            to ws-prt-comment
                    move calc-increase-actual     to ws-prt-calc-incr
                    move cnst-max-comm            to ws-prt-new-comm
+                   perform 800-write-cap-audit
+                   move 0                        to calc-increase-actual
                else
       *
                    if calc-increase-total >= cnst-max-comm
@@ -229,6 +350,7 @@
                            from calc-increase-actual
       *
                        move cnst-comm-adj        to ws-prt-comment
+                       perform 800-write-cap-audit
                    end-if
                        move calc-increase-actual to ws-prt-actual-incr
                        move calc-increase-total  to ws-prt-new-comm
@@ -260,6 +382,8 @@
                    move cnst-comm-adj            to ws-prt-comment
                    move calc-increase-actual     to ws-prt-calc-incr
                    move cnst-max-comm            to ws-prt-new-comm
+                   perform 800-write-cap-audit
+                   move 0                        to calc-increase-actual
       *
                else
       *
@@ -267,12 +391,13 @@
                        move cnst-max-comm            to ws-prt-new-comm
                        subtract cnst-max-comm
                            from calc-increase-total
-                         giving calc-increase-actual
+                         giving calc-above-max
       *
                        subtract calc-above-max
                            from calc-increase-actual
       *
                        move cnst-comm-adj        to ws-prt-comment
+                       perform 800-write-cap-audit
                    end-if
                        move calc-increase-actual to ws-prt-actual-incr
                        move calc-increase-total  to ws-prt-new-comm
@@ -281,5 +406,64 @@
                         to total-incr-amount-adj
                end-if
            end-if.
+      *
+      *adds this employee's increase into the count/dollar subtotal
+      *for their rating
+       600-tally-rating-totals.
+      *
+           if in-rating-A
+               add 1                 to ws-a-count
+               add calc-increase-temp
+                to ws-a-total
+           else if in-rating-D
+               add 1                 to ws-d-count
+               add calc-increase-d-temp
+                to ws-d-total
+           else if in-rating-B
+               add 1                 to ws-b-count
+               add calc-increase-actual
+                to ws-b-total
+           else if in-rating-C
+               add 1                 to ws-c-count
+               add calc-increase-actual
+                to ws-c-total
+           end-if
+           end-if
+           end-if
+           end-if.
+      *
+      *prints the count and increase-dollar subtotal per rating
+       700-print-rating-totals.
+      *
+           move ws-a-count               to ws-rl-a-count.
+           move ws-a-total               to ws-rl-a-total.
+           move ws-d-count               to ws-rl-d-count.
+           move ws-d-total               to ws-rl-d-total.
+           move ws-b-count              to ws-rl-b-count.
+           move ws-b-total              to ws-rl-b-total.
+           move ws-c-count              to ws-rl-c-count.
+           move ws-c-total              to ws-rl-c-total.
+      *
+           write print-line from ws-rating-heading
+               after advancing 3 lines.
+           write print-line from ws-rating-a-line
+               after advancing 2 lines.
+           write print-line from ws-rating-d-line
+               after advancing 1 lines.
+           write print-line from ws-rating-b-line
+               after advancing 1 lines.
+           write print-line from ws-rating-c-line
+               after advancing 1 lines.
+      *
+      *logs one row to the audit file for every capped commission
+      *adjustment - old commission, the uncapped calculated
+      *commission, and the commission actually applied after the cap
+       800-write-cap-audit.
+      *
+           move in-name                 to aud-name.
+           move in-comm                 to aud-old-comm.
+           move calc-increase-total     to aud-uncapped-comm.
+           move cnst-max-comm           to aud-capped-comm.
+           write audit-line.
       *
        end program T2-02-P2.
\ No newline at end of file
