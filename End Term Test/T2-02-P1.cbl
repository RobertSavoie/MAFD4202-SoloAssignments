@@ -1,19 +1,32 @@
        identification division.
-       program-id. T2-02-P1. 
+       program-id. T2-02-P1.
        author. Rob Savoie.
        date-written. April 17/2023.
       *Program Description:
+      *
+      *Modification History:
+      *  Aug 08/2026 - RS - added a delimited reject file alongside
+      *                     the printed report so bad records can be
+      *                     corrected and re-fed instead of retyped.
+      *  Aug 08/2026 - RS - added a summary trailer with error totals
+      *                     by edit type.
+      *  Aug 08/2026 - RS - added a class 2 vs. class 4 breakdown
+      *                     section showing counts and total price.
       *
        environment division.
        input-output section.
        file-control.
-           select in-file 
+           select in-file
            	   assign "../../../data/T2-02-P1.dat"
                organization is line sequential.
       *
-           select print-file 
+           select print-file
                assign "../../../data/T2-02-P1.out"
                organization is line sequential.
+      *
+           select reject-file
+               assign "../../../data/T2-02-P1-Reject.dat"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -35,6 +48,17 @@
            data record is print-line.
       *
        01 print-line                   pic x(132).
+      *
+       fd reject-file
+           record contains 31 characters
+           data record is reject-line.
+      *
+       01 reject-line.
+           05 rej-inv-code              pic 999.
+           05 filler                    pic x    value ",".
+           05 rej-product-name          pic x(10).
+           05 filler                    pic x    value ",".
+           05 rej-edit-desc             pic x(16).
       *
        working-storage section.
       *
@@ -57,7 +81,7 @@
            05 filler                   pic x(5).
            05 ws-dl-error3             pic x(20).
            05 filler                   pic x(5).
-           05 filler                   pic x(37).           
+           05 filler                   pic x(37).
       *
       *constants
        77 inv-code-err                 pic x(16) value
@@ -68,33 +92,121 @@
       *counters
        01 ws-counters.
            05 ws-err-cnt               pic 9 value 0.
+           05 ws-total-records         pic 9(5) value 0.
+           05 ws-total-errors          pic 9(5) value 0.
+           05 ws-inv-code-err-cnt      pic 9(5) value 0.
+           05 ws-type-err-cnt          pic 9(5) value 0.
+           05 ws-class-err-cnt         pic 9(5) value 0.
+           05 ws-class2-cnt            pic 9(5) value 0.
+           05 ws-class4-cnt            pic 9(5) value 0.
+      *
+      *totals for the class 2 vs. class 4 breakdown
+       01 ws-class-totals.
+           05 ws-class2-total          pic 9(6)v99 value 0.
+           05 ws-class4-total          pic 9(6)v99 value 0.
+      *
+      *summary trailer lines
+       01 ws-summary-heading.
+           05 filler                   pic x(20)
+               value "-- SUMMARY TOTALS --".
+           05 filler                   pic x(112).
+      *
+       01 ws-summary-line1.
+           05 filler                   pic x(23)
+               value "TOTAL RECORDS READ:   ".
+           05 ws-sl1-total-records     pic zzzz9.
+           05 filler                   pic x(104).
+      *
+       01 ws-summary-line2.
+           05 filler                   pic x(23)
+               value "TOTAL RECORDS IN ERROR:".
+           05 ws-sl2-total-errors      pic zzzz9.
+           05 filler                   pic x(104).
+      *
+       01 ws-summary-line3.
+           05 filler                   pic x(23)
+               value "  INV CODE INVALID:   ".
+           05 ws-sl3-inv-code-cnt      pic zzzz9.
+           05 filler                   pic x(104).
+      *
+       01 ws-summary-line4.
+           05 filler                   pic x(23)
+               value "  TYPE INVALID:       ".
+           05 ws-sl4-type-cnt          pic zzzz9.
+           05 filler                   pic x(104).
+      *
+       01 ws-summary-line5.
+           05 filler                   pic x(23)
+               value "  CLASS INVALID:      ".
+           05 ws-sl5-class-cnt         pic zzzz9.
+           05 filler                   pic x(104).
+      *
+      *class 2 vs. class 4 breakdown lines
+       01 ws-class-heading.
+           05 filler                   pic x(29)
+               value "-- CLASS 2 vs. CLASS 4 --   ".
+           05 filler                   pic x(103).
+      *
+       01 ws-class2-line.
+           05 filler                   pic x(23)
+               value "CLASS 2 COUNT:         ".
+           05 ws-cl2-count             pic zzzz9.
+           05 filler                   pic x(5)   value spaces.
+           05 filler                   pic x(18)
+               value "CLASS 2 TOT PRICE:".
+           05 ws-cl2-total             pic zzz,zz9.99.
+           05 filler                   pic x(71).
+      *
+       01 ws-class4-line.
+           05 filler                   pic x(23)
+               value "CLASS 4 COUNT:         ".
+           05 ws-cl4-count             pic zzzz9.
+           05 filler                   pic x(5)   value spaces.
+           05 filler                   pic x(18)
+               value "CLASS 4 TOT PRICE:".
+           05 ws-cl4-total             pic zzz,zz9.99.
+           05 filler                   pic x(71).
+      *
+      *holds the edit description for the reject record about to be
+      *written, since the same constants already used for the print
+      *columns describe which edit failed
+       01 ws-reject-edit-desc          pic x(16).
       *
        procedure division.
       *
        000-main.
-      * 
+      *
           open input  in-file,
-               output print-file.
+               output print-file,
+               output reject-file.
       *
-          read in-file 
+          read in-file
           	  at end move 'y'          to ws-eof-flag.
       *
-          write print-line from ws-heading1 
+          write print-line from ws-heading1
           	  after advancing 2 lines.
       *
-          perform 100-process-logic 
+          perform 100-process-logic
           	  until ws-eof-flag = 'y'.
       *
-          close in-file, 
-                print-file.
+          perform 700-print-summary.
+      *
+          close in-file,
+                print-file,
+                reject-file.
       *
           stop run.
-      * 
+      *
        100-process-logic.
+      *
+           add 1 to ws-total-records.
       *
            if in-inv-code is not numeric
                add 1 to ws-err-cnt
+               add 1 to ws-inv-code-err-cnt
                move inv-code-err to ws-dl-error1
+               move inv-code-err to ws-reject-edit-desc
+               perform 500-write-reject
            end-if.
            if not is-correct-type
                if ws-err-cnt = 0
@@ -105,6 +217,9 @@
                    move type-err to ws-dl-error2
                end-if
                end-if
+               add 1 to ws-type-err-cnt
+               move type-err to ws-reject-edit-desc
+               perform 500-write-reject
            end-if.
            if not is-correct-class
                if ws-err-cnt = 0
@@ -119,20 +234,83 @@
                end-if
                end-if
                end-if
+               add 1 to ws-class-err-cnt
+               move class-err to ws-reject-edit-desc
+               perform 500-write-reject
+           else
+               perform 600-tally-class-breakdown
            end-if.
            if ws-err-cnt > 0
+               add 1 to ws-total-errors
                move in-product-name to ws-dl-nam
-               write print-line from ws-detail-line 
+               write print-line from ws-detail-line
            	       after advancing 2 lines
                move 0 to ws-err-cnt
                move spaces to ws-detail-line
            end-if.
       *
-           read in-file 
+           read in-file
            	   at end move 'y' to ws-eof-flag.
       *
        200-error-check.
       *
 
+      *
+      *writes one reject record per failed edit, so a record that
+      *fails more than one edit produces more than one reject row
+       500-write-reject.
+      *
+           move in-inv-code             to rej-inv-code.
+           move in-product-name         to rej-product-name.
+           move ws-reject-edit-desc     to rej-edit-desc.
+           write reject-line.
+      *
+      *adds a class-valid record's unit price into the class 2 or
+      *class 4 running total, regardless of any other edit failures
+      *on the same record
+       600-tally-class-breakdown.
+      *
+           if in-class = "2"
+               add 1              to ws-class2-cnt
+               add in-unit-price  to ws-class2-total
+           else if in-class = "4"
+               add 1              to ws-class4-cnt
+               add in-unit-price  to ws-class4-total
+           end-if
+           end-if.
+      *
+      *prints the error-total-by-type summary trailer
+       700-print-summary.
+      *
+           move ws-total-records        to ws-sl1-total-records.
+           move ws-total-errors         to ws-sl2-total-errors.
+           move ws-inv-code-err-cnt     to ws-sl3-inv-code-cnt.
+           move ws-type-err-cnt         to ws-sl4-type-cnt.
+           move ws-class-err-cnt        to ws-sl5-class-cnt.
+      *
+           write print-line from ws-summary-heading
+               after advancing 3 lines.
+           write print-line from ws-summary-line1
+               after advancing 2 lines.
+           write print-line from ws-summary-line2
+               after advancing 1 lines.
+           write print-line from ws-summary-line3
+               after advancing 1 lines.
+           write print-line from ws-summary-line4
+               after advancing 1 lines.
+           write print-line from ws-summary-line5
+               after advancing 1 lines.
+      *
+           move ws-class2-cnt           to ws-cl2-count.
+           move ws-class2-total         to ws-cl2-total.
+           move ws-class4-cnt           to ws-cl4-count.
+           move ws-class4-total         to ws-cl4-total.
+      *
+           write print-line from ws-class-heading
+               after advancing 3 lines.
+           write print-line from ws-class2-line
+               after advancing 2 lines.
+           write print-line from ws-class4-line
+               after advancing 1 lines.
       *
 	   end program T2-02-P1.
