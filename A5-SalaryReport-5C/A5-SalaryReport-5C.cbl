@@ -0,0 +1,201 @@
+       identification division.
+       program-id. A5-SalaryReport-5C.
+       author. Rob Savoie.
+       date-written. Aug 08/2026.
+      *
+      *reads the graduate and non-graduate budget totals fed by
+      *A5-SalaryReport-5A and A5-SalaryReport-5B and prints one
+      *company-wide budget reconciliation, so the two totals don't
+      *have to be added together by hand.
+      *
+       environment division.
+      *
+       input-output section.
+       file-control.
+      *
+           select total-file-5a
+               assign to "../../../../data/A5-5A-BudgetTotal.dat"
+               organization is line sequential
+               file status is ws-5a-file-status.
+      *
+           select total-file-5b
+               assign to "../../../../data/A5-5B-BudgetTotal.dat"
+               organization is line sequential
+               file status is ws-5b-file-status.
+      *
+           select output-file
+               assign to "../../../../data/A5-SalaryReport-5C.out"
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd total-file-5a
+           data record is total-line-5a
+           record contains 39 characters.
+      *
+       01 total-line-5a.
+           05 tla-report-id            pic x(2).
+           05 filler                   pic x.
+           05 tla-budget-total         pic 9(6)v99.
+           05 filler                   pic x(28).
+      *
+       fd total-file-5b
+           data record is total-line-5b
+           record contains 39 characters.
+      *
+       01 total-line-5b.
+           05 tlb-report-id            pic x(2).
+           05 filler                   pic x.
+           05 tlb-budget-total         pic 9(6)v99.
+           05 filler                   pic x(28).
+      *
+       fd output-file
+           data record is output-line
+           record contains 110 characters.
+      *
+       01 output-line                  pic x(110)   value spaces.
+      *
+       working-storage section.
+      *
+      *name line
+       01 ws-name-line.
+           05 filler                   pic x(24)   value
+                                       "Rob Savoie, Assignment 5".
+           05 filler                   pic x(86)   value spaces.
+      *
+      *page heading
+       01 ws-page-heading.
+           05 filler                   pic x(30)   value spaces.
+           05 filler                   pic x(41)   value
+                          "COMPANY-WIDE SALARY BUDGET RECONCILIATION".
+           05 filler                   pic x(39)   value spaces.
+      *
+      *graduate budget total line
+       01 ws-grad-line.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(28)   value
+                                       "GRADUATE BUDGET DIFF:".
+           05 filler                   pic x(5)    value spaces.
+           05 ws-grad-total            pic zzz,zz9.99
+                                                   value 0.
+           05 filler                   pic x(4)    value spaces.
+           05 ws-grad-status           pic x(20)   value spaces.
+           05 filler                   pic x(40)   value spaces.
+      *
+      *non-graduate budget total line
+       01 ws-nongrad-line.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(28)   value
+                                       "NON-GRADUATE BUDGET DIFF:".
+           05 filler                   pic x(5)    value spaces.
+           05 ws-nongrad-total         pic zzz,zz9.99
+                                                   value 0.
+           05 filler                   pic x(4)    value spaces.
+           05 ws-nongrad-status        pic x(20)   value spaces.
+           05 filler                   pic x(40)   value spaces.
+      *
+      *company-wide grand total line
+       01 ws-company-line.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(28)   value
+                                       "COMPANY-WIDE BUDGET DIFF:".
+           05 filler                   pic x(5)    value spaces.
+           05 ws-company-total         pic zzz,zz9.99
+                                                   value 0.
+           05 filler                   pic x(64)   value spaces.
+      *
+      *math storage
+       01 ws-math-store.
+           05 ws-math-company-total    pic 9(7)v99.
+      *
+      *file status for the two feed files - this program can be run
+      *before 5A or 5B has ever produced a total, and should report
+      *that plainly instead of aborting on the missing file
+       77 ws-5a-file-status            pic xx    value spaces.
+       77 ws-5b-file-status            pic xx    value spaces.
+       77 cnst-not-available           pic x(20) value
+                                       "(not yet available)".
+      *
+       procedure division.
+      *
+       000-main.
+      *
+           perform 25-open-files.
+      *
+           perform 50-read-totals.
+      *
+           perform 100-print-report.
+      *
+           perform 75-close-files.
+      *
+           goback.
+      *
+       25-open-files.
+      *
+      *open files
+           open input total-file-5a.
+           open input total-file-5b.
+           open output output-file.
+      *
+      *reads the two feed files, each carrying exactly one record -
+      *either feed may not exist yet if this program runs before
+      *5A or 5B has produced its total, so each is guarded
+       50-read-totals.
+      *
+           if ws-5a-file-status equals "35"
+               move 0                to tla-budget-total
+               move cnst-not-available to ws-grad-status
+           else
+               read total-file-5a
+           end-if.
+      *
+           if ws-5b-file-status equals "35"
+               move 0                to tlb-budget-total
+               move cnst-not-available to ws-nongrad-status
+           else
+               read total-file-5b
+           end-if.
+      *
+       75-close-files.
+      *
+      *closes files
+           close total-file-5a
+             total-file-5b
+             output-file.
+      *
+      *prints the reconciliation report
+       100-print-report.
+      *
+           write output-line
+             from ws-name-line
+             after advancing 1 line.
+           write output-line
+             from ws-page-heading
+             after advancing 2 lines.
+      *
+           perform 200-calculate-company-total.
+      *
+           move tla-budget-total       to ws-grad-total.
+           write output-line
+             from ws-grad-line
+             after advancing 2 lines.
+      *
+           move tlb-budget-total       to ws-nongrad-total.
+           write output-line
+             from ws-nongrad-line
+             after advancing 1 line.
+      *
+           move ws-math-company-total  to ws-company-total.
+           write output-line
+             from ws-company-line
+             after advancing 2 lines.
+      *
+      *adds the graduate and non-graduate totals together
+       200-calculate-company-total.
+      *
+           add tla-budget-total
+               tlb-budget-total
+             giving ws-math-company-total.
+      *
+       end program A5-SalaryReport-5C.
