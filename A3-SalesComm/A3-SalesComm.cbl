@@ -2,6 +2,34 @@
        program-id. A3-SalesComm.
        author. Rob Savoie.
        date-written. Feb 13/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - added a page number to the report
+      *                     heading.
+      *  Aug 08/2026 - RS - added a branch code, sort the input
+      *                     by branch, and page-break/subtotal
+      *                     the report by branch instead of a
+      *                     flat 10-line page.
+      *  Aug 08/2026 - RS - look up the salesperson's full name on
+      *                     the employee master instead of printing
+      *                     the truncated 8-character name off A3.dat.
+      *  Aug 08/2026 - RS - edit sr-sales/sr-min/sr-max/sr-rate before
+      *                     computing commission and route any record
+      *                     that fails to an exception file instead of
+      *                     the main report.
+      *  Aug 08/2026 - RS - append salesperson and company commission
+      *                     totals to a dated history file each run so
+      *                     earned vs. paid can be trended over time.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - print the running dollar amount removed
+      *                     and added by max/min commission clamping
+      *                     alongside the existing clamp counts.
+      *  Aug 08/2026 - RS - print the standard run date/time/page
+      *                     header on its own line, in the same
+      *                     DATE/TIME/PAGE field order as the other
+      *                     reports, instead of folding it into the
+      *                     title line.
       *
        environment division.
       *
@@ -15,26 +43,96 @@
            select report-file
                assign to "../../../data/A3-SalesComm.out"
                organization is line sequential.
+      *
+           select sort-work-file
+               assign to "sortwork.tmp".
+      *
+           select employee-master-file
+               assign to "../../../data/A3-EmployeeMaster.dat"
+               organization is line sequential.
+      *
+           select exception-file
+               assign to "../../../data/A3-SalesComm-Exceptions.out"
+               organization is line sequential.
+      *
+           select history-file
+               assign to "../../../data/A3-SalesComm-History.dat"
+               organization is line sequential.
       *
        data division.
        file section.
        fd sales-file
            data record is sales-rec
-           record contains 32 characters.
+           record contains 35 characters.
       *
        01 sales-rec.
+           05 sr-branch                pic x(3).
            05 sr-sman-num              pic 999.
            05 sr-name                  pic x(8).
            05 sr-sales                 pic 9(6).
            05 sr-min                   pic 9(6).
            05 sr-max                   pic 9(6).
            05 sr-rate                  pic 99v9.
+      *
+      *sort work file - same layout as sales-rec, used to put the
+      *raw extract into branch/salesperson order before the main
+      *report pass
+       sd sort-work-file.
+      *
+       01 sort-rec.
+           05 srt-branch               pic x(3).
+           05 srt-sman-num             pic 999.
+           05 srt-name                 pic x(8).
+           05 srt-sales                pic 9(6).
+           05 srt-min                  pic 9(6).
+           05 srt-max                  pic 9(6).
+           05 srt-rate                 pic 99v9.
+      *
+      *employee master - full legal name per salesperson number,
+      *looked up to replace the truncated 8-character sr-name
+       fd employee-master-file
+           data record is employee-master-rec
+           record contains 33 characters.
+      *
+       01 employee-master-rec.
+           05 em-sman-num               pic 999.
+           05 em-full-name              pic x(30).
       *
        fd report-file
            data record is report-line
-           record contains 90 characters.
-      *
-       01 report-line                  pic x(90).
+           record contains 112 characters.
+      *
+       01 report-line                  pic x(112).
+      *
+       fd exception-file
+           data record is exception-line
+           record contains 60 characters.
+      *
+       01 exception-line.
+           05 ex-sman-num               pic 999.
+           05 filler                    pic x     value spaces.
+           05 ex-name                   pic x(8).
+           05 filler                    pic x     value spaces.
+           05 ex-reason                 pic x(47).
+      *
+      *month-over-month trend history - one row per salesperson per
+      *run plus a company-total row, appended run after run
+       fd history-file
+           data record is history-line
+           record contains 28 characters.
+      *
+       01 history-line.
+           05 hd-run-date               pic 9(6).
+           05 filler                    pic x     value spaces.
+           05 hd-sman-num               pic 999.
+           05 filler                    pic x     value spaces.
+           05 hd-earned                 pic 9(7).
+           05 filler                    pic x     value spaces.
+           05 hd-paid                   pic 9(7).
+           05 filler                    pic x     value spaces.
+           05 hd-row-type               pic x.
+               88 hd-detail-row          value "D".
+               88 hd-company-row         value "C".
       *
        working-storage section.
       *
@@ -47,7 +145,32 @@
            05 filler                   pic x(34)  value spaces.
            05 filler                   pic x(23)  value
                                        "SALES COMMISSION REPORT".
-           05 filler                   pic x(33)  value spaces.
+           05 filler                   pic x(4)   value spaces.
+           05 filler                   pic x(5)   value "PAGE ".
+           05 ws-page-number           pic zz9.
+           05 filler                   pic x(21)  value spaces.
+      *
+      *standardized run date/time/page header, printed on every page
+      *right under the page heading
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(63)    value spaces.
+      *
+      *branch heading line - printed under the report title so each
+      *page can be tied back to the branch it was sorted/broken on
+       01 ws-heading-branch-line.
+           05 filler                   pic x(34)  value spaces.
+           05 filler                   pic x(8)   value "BRANCH: ".
+           05 ws-heading-branch-code   pic x(3).
+           05 filler                   pic x(45)  value spaces.
       *
        01 ws-heading-columns.
            05 filler                   pic x(3)   value "NO.".
@@ -66,7 +189,8 @@
            05 filler                   pic x(6)   value spaces.
            05 filler                   pic x(4)   value "PAID".
            05 filler                   pic x(5)   value spaces.
-           05 filler                   pic x(14)  value "BONUS/NO BONUS".
+           05 filler                   pic x(14)  value
+                                       "BONUS/NO BONUS".
            05 filler                   pic x(2)   value spaces.
       *
        01 ws-heading-dashes.
@@ -92,7 +216,7 @@
        01 ws-detail-line.
            05 ws-id                    pic x(3).
            05 filler                   pic x(3)   value spaces.
-           05 ws-name                  pic x(8).
+           05 ws-name                  pic x(30).
            05 filler                   pic x(3)   value spaces.
            05 ws-sales                 pic ZZZ,ZZ9.
            05 filler                   pic x(2)   value spaces.
@@ -121,12 +245,18 @@
                10 filler               pic x(38)  value
                                    "NUMBER WITH BONUS MORE THAN MAX".
                10 ws-over              pic zz9    value 0.
-               10 filler               pic x(49)  value spaces.
+               10 filler               pic x(16)  value
+                                   "DOLLARS REMOVED:".
+               10 ws-over-max-dollars  pic $$,$$$,$$9 value 0.
+               10 filler               pic x(23)  value spaces.
            05 ws-ft-bonus-under-min.
                10 filler               pic x(38)  value
                                    "NUMBER WITH NO BONUS LESS THAN MIN".
                10 ws-under             pic zz9    value 0.
-               10 filler               pic x(49)  value spaces.
+               10 filler               pic x(16)  value
+                                   "DOLLARS ADDED:  ".
+               10 ws-under-min-dollars pic $$,$$$,$$9 value 0.
+               10 filler               pic x(23)  value spaces.
            05 ws-ft-sales-with-bonus.
                10 filler               pic x(38)  value
                                    "NUMBER OF SALESPEOPLE WITH BONUS".
@@ -166,6 +296,20 @@
                10 filler               pic x      value "%".
                10 filler               pic x(50)  value spaces.
       *
+      *branch subtotal line - printed at the end of each branch's
+      *group of detail lines, before the next branch's page starts
+       01 ws-branch-subtotal-line.
+           05 filler                   pic x(30)  value spaces.
+           05 filler                   pic x(20)  value
+                                       "BRANCH SUBTOTAL".
+           05 ws-branch-sub-earned     pic $$,$$$,$$9 value 0.
+           05 filler                   pic xx     value spaces.
+           05 ws-branch-sub-paid       pic $$,$$$,$$9 value 0.
+           05 filler                   pic x(5)   value spaces.
+           05 filler                   pic x(7)   value "BONUS: ".
+           05 ws-branch-sub-bonus      pic zz9    value 0.
+           05 filler                   pic x(3)   value spaces.
+      *
       *math storage
        01 ws-math-store.
            05 ws-math-rate             pic 9v9(4).
@@ -176,14 +320,62 @@
            05 ws-math-paid             pic 9(7).
            05 ws-math-percent-bonus    pic 99v9(4).
            05 ws-math-percent-no       pic 99v9(4).
+           05 ws-math-clamp-amt        pic 9(7).
        01 ws-math-total.
            05 ws-math-total-earned     pic 9(7).
            05 ws-math-total-paid       pic 9(7).
+      *running dollar totals added/removed by the min/max clamp in
+      *530-earned-over-max and 540-earned-under-min
+           05 ws-math-clamp-removed    pic 9(7)   value 0.
+           05 ws-math-clamp-added      pic 9(7)   value 0.
+      *
+      *employee master table - full names loaded once at startup and
+      *searched by salesperson number to fill in ws-name
+       01 ws-employee-table.
+           05 ws-employee-entry occurs 1 to 200 times
+                   depending on ws-emp-table-count
+                   indexed by ws-emp-idx.
+               10 ws-emp-sman-num       pic 999.
+               10 ws-emp-full-name      pic x(30).
+      *
+       01 ws-emp-table-count            pic 999   value 0.
+      *
+       01 ws-emp-flags.
+           05 ws-emp-eof-flag          pic x      value "n".
+           05 ws-emp-found             pic x      value "n".
+               88 employee-found        value "y".
+      *
+      *edit flags and reject counters/reasons for the range check on
+      *sr-sales/sr-min/sr-max/sr-rate before commission is calculated
+       01 ws-edit-flags.
+           05 ws-sales-error           pic x      value "n".
+               88 sales-in-error        value "y".
+      *
+       01 ws-error-counters.
+           05 ws-total-exceptions      pic 9(4)   value 0.
+      *
+       77 range-err                    pic x(47)  value
+           "SR-MIN IS GREATER THAN SR-MAX".
+       77 rate-err                     pic x(47)  value
+           "SR-RATE IS ZERO, NEGATIVE OR INVALID".
+       77 sales-err                    pic x(47)  value
+           "SR-SALES IS NEGATIVE OR INVALID".
+      *
+      *run date, stamped on every history row so runs can be told
+      *apart when the file is reviewed later
+       77 ws-run-date                   pic 9(6)   value 0.
+      *
+      *branch accumulators - cleared at the start of each branch and
+      *printed as a subtotal when the branch changes (or eof)
+       01 ws-branch-totals.
+           05 ws-current-branch        pic x(3)   value spaces.
+           05 ws-branch-earned         pic 9(7).
+           05 ws-branch-paid           pic 9(7).
+           05 ws-branch-bonus-count    pic 99.
       *
       *counters
        01 ws-counters.
            05 ws-cntr-page             pic 99     value 0.
-           05 ws-cntr-line             pic 99     value 0.
            05 ws-cntr-over-max         pic 99     value 0.
            05 ws-cntr-under-min        pic 99     value 0.
            05 ws-cntr-salespeople      pic 99     value 0.
@@ -198,7 +390,6 @@
       *
       *constants
        77 ws-percent-adjust            pic 999    value 100.
-       77 ws-lines-per-page            pic 99     value 10.
        77 ws-commission-cutoff         pic 9(6)   value 300000.
        77 ws-commission-rate           pic 9v9(4) value 0.1525.
        77 ws-bonus-earned              pic x(12)  value "BONUS EARNED".
@@ -208,21 +399,66 @@
        procedure division.
        000-main.
       *
+           perform 090-sort-input-file.
            perform 100-open-files.
+           perform 105-load-employee-master.
            perform 110-print-report-heading.
            perform 120-read-file.
-           perform 200-process-pages
+           perform 200-process-branches
              until ws-eof-flag equals ws-eof-Y.
            perform 560-calculate-percentages.
            perform 140-print-report-footer.
            perform 800-close-files.
            goback.
+      *
+       090-sort-input-file.
+      *sort the raw extract into branch/salesperson order so the
+      *report can page-break and subtotal by branch
+      *
+           sort sort-work-file
+               on ascending key srt-branch
+               on ascending key srt-sman-num
+               using sales-file
+               giving sales-file.
       *
        100-open-files.
       *
            open input sales-file.
            open output report-file.
+           open input employee-master-file.
+           open output exception-file.
+           open extend history-file.
+           accept ws-run-date from date.
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
            move ws-eof-N to ws-eof-flag.
+      *
+       105-load-employee-master.
+      *
+      *load the employee master into a table, one row per
+      *salesperson, so the full name can be searched by number
+      *
+           perform 106-read-employee-record.
+      *
+           perform 107-add-employee-entry
+               until ws-emp-eof-flag equals "y"
+               or ws-emp-table-count is equal to 200.
+      *
+           close employee-master-file.
+      *
+       106-read-employee-record.
+           read employee-master-file
+               at end
+                   move "y" to ws-emp-eof-flag.
+      *
+       107-add-employee-entry.
+      *
+           add 1 to ws-emp-table-count.
+      *
+           move em-sman-num  to ws-emp-sman-num(ws-emp-table-count).
+           move em-full-name to ws-emp-full-name(ws-emp-table-count).
+      *
+           perform 106-read-employee-record.
       *
        110-print-report-heading.
       *
@@ -238,7 +474,10 @@
       *
        130-print-headings.
       *
-           if ws-cntr-page is greater than 0
+           add 1 to ws-cntr-page.
+           move ws-cntr-page to ws-page-number.
+      *
+           if ws-cntr-page is greater than 1
                write report-line
                  from ws-heading-title
                  after advancing page
@@ -247,13 +486,20 @@
                  from ws-heading-title
                  after advancing 2 lines
            end-if.
+           move ws-cntr-page to ws-std-page-no.
+           write report-line
+             from ws-std-header-line
+             after advancing 1 line.
+           move ws-current-branch to ws-heading-branch-code.
+           write report-line
+             from ws-heading-branch-line
+             after advancing 2 lines.
            write report-line
              from ws-heading-columns
              after advancing 2 lines.
            write report-line
              from ws-heading-dashes
              after advancing 1 line.
-           add 1 to ws-cntr-page.
       *
        140-print-report-footer.
       *
@@ -265,22 +511,79 @@
            move spaces to ws-detail-line.
            move spaces to ws-math-store.
       *
-       200-process-pages.
+       200-process-branches.
       *
+           move sr-branch to ws-current-branch.
+           perform 640-clear-branch-totals.
            perform 130-print-headings.
            perform 250-process-lines
-             varying ws-cntr-line from 0 by 1
-             until ws-cntr-line equals ws-lines-per-page
-             or ws-eof-flag equals ws-eof-Y.
+             until ws-eof-flag equals ws-eof-Y
+             or sr-branch is not equal to ws-current-branch.
+           perform 650-print-branch-subtotal.
       *
        250-process-lines.
       *
-           perform 150-clear-artifacts
-           perform 300-calculations.
-           perform 600-output-detail-line.
+           perform 150-clear-artifacts.
+           perform 305-edit-sales-record.
+      *
+           if sales-in-error
+               perform 306-write-exception
+           else
+               perform 300-calculations
+               perform 600-output-detail-line
+               perform 570-calculate-totals
+               perform 660-accumulate-branch-totals
+               perform 670-write-history-detail
+               add 1 to ws-cntr-salespeople
+           end-if.
+      *
            perform 120-read-file.
-           perform 570-calculate-totals.
-           add 1 to ws-cntr-salespeople.
+      *
+       305-edit-sales-record.
+      *
+      *reject any record whose min/max/rate/sales fields could not
+      *produce a usable commission calculation
+      *
+           move "n" to ws-sales-error.
+      *
+           if sr-min is not numeric or sr-max is not numeric
+               move "y" to ws-sales-error
+           end-if.
+      *
+           if ws-sales-error equals "n"
+             and sr-min is greater than sr-max
+               move "y" to ws-sales-error
+           end-if.
+      *
+           if sr-rate is not numeric or sr-rate is not greater than 0
+               move "y" to ws-sales-error
+           end-if.
+      *
+           if sr-sales is not numeric
+               move "y" to ws-sales-error
+           end-if.
+      *
+       306-write-exception.
+      *
+      *write the bad sales record to the exception listing
+      *
+           add 1 to ws-total-exceptions.
+      *
+           move sr-sman-num to ex-sman-num.
+           move sr-name     to ex-name.
+      *
+           if sr-min is greater than sr-max
+               move range-err to ex-reason
+           else
+               if sr-rate is not numeric or
+                 sr-rate is not greater than 0
+                   move rate-err to ex-reason
+               else
+                   move sales-err to ex-reason
+               end-if
+           end-if.
+      *
+           write exception-line.
       *
        300-calculations.
       *    
@@ -334,6 +637,7 @@
                move ws-math-earned      to ws-math-paid
                move ws-bonus-earned     to ws-bonus
                add 1                    to ws-cntr-bonus
+               add 1                    to ws-branch-bonus-count
            end-if.
       *
        520-sales-under-cutoff.
@@ -352,6 +656,9 @@
              then
                move sr-max              to ws-math-paid
                add 1                    to ws-cntr-over-max
+               subtract sr-max          from ws-math-earned
+                                        giving ws-math-clamp-amt
+               add ws-math-clamp-amt    to ws-math-clamp-removed
            end-if.
        540-earned-under-min.
       *
@@ -360,6 +667,9 @@
              then
                move sr-min              to ws-math-paid
                add 1                    to ws-cntr-under-min
+               subtract ws-math-earned  from sr-min
+                                        giving ws-math-clamp-amt
+               add ws-math-clamp-amt    to ws-math-clamp-added
            end-if.
       *
        550-calculate-equal.
@@ -402,11 +712,41 @@
             to ws-math-total-earned rounded.
            add ws-math-paid
             to ws-math-total-paid   rounded.
+      *
+       640-clear-branch-totals.
+      *
+           move 0 to ws-branch-earned.
+           move 0 to ws-branch-paid.
+           move 0 to ws-branch-bonus-count.
+      *
+       650-print-branch-subtotal.
+      *
+           move ws-branch-earned  to ws-branch-sub-earned.
+           move ws-branch-paid    to ws-branch-sub-paid.
+           move ws-branch-bonus-count to ws-branch-sub-bonus.
+           write report-line
+             from ws-branch-subtotal-line
+             before advancing 2 lines.
+      *
+       660-accumulate-branch-totals.
+      *
+           add ws-math-earned to ws-branch-earned.
+           add ws-math-paid   to ws-branch-paid.
+      *
+       670-write-history-detail.
+      *
+           move ws-run-date    to hd-run-date.
+           move sr-sman-num    to hd-sman-num.
+           move ws-math-earned to hd-earned.
+           move ws-math-paid   to hd-paid.
+           set hd-detail-row   to true.
+      *
+           write history-line.
       *
        600-output-detail-line.
       *
            move sr-sman-num             to ws-id.
-           move sr-name                 to ws-name.
+           perform 610-lookup-employee-name.
            move sr-sales                to ws-sales.
            move sr-min                  to ws-min.
            move sr-max                  to ws-max.
@@ -416,11 +756,40 @@
            write report-line
              from ws-detail-line
              before advancing 2 lines.
+      *
+       610-lookup-employee-name.
+      *
+      *search the employee master table for this salesperson's
+      *full name; fall back to the truncated name off the sales
+      *extract if the number is not on the master
+      *
+           move "n" to ws-emp-found.
+           set ws-emp-idx to 1.
+      *
+           perform 620-search-employee
+               until employee-found
+               or ws-emp-idx is greater than ws-emp-table-count.
+      *
+           if employee-found
+               move ws-emp-full-name(ws-emp-idx) to ws-name
+           else
+               move sr-name to ws-name
+           end-if.
+      *
+       620-search-employee.
+      *
+           if ws-emp-sman-num(ws-emp-idx) is equal to sr-sman-num
+               move "y" to ws-emp-found
+           else
+               set ws-emp-idx up by 1
+           end-if.
       *
        700-print-counters.
       *
            move ws-cntr-over-max        to ws-over.
+           move ws-math-clamp-removed   to ws-over-max-dollars.
            move ws-cntr-under-min       to ws-under.
+           move ws-math-clamp-added     to ws-under-min-dollars.
            move ws-cntr-bonus           to ws-with.
            move ws-cntr-no-bonus        to ws-without.
            move ws-cntr-salespeople     to ws-salespeople.
@@ -464,10 +833,24 @@
            write report-line
              from ws-total-line
              before advancing 2 lines.
+      *
+           perform 760-write-history-total.
+      *
+       760-write-history-total.
+      *
+           move ws-run-date         to hd-run-date.
+           move 0                   to hd-sman-num.
+           move ws-math-total-earned to hd-earned.
+           move ws-math-total-paid   to hd-paid.
+           set hd-company-row       to true.
+      *
+           write history-line.
       *
        800-close-files.
       *
            close sales-file
-             report-file.
+             report-file
+             exception-file
+             history-file.
       *
        end program A3-SalesComm.
\ No newline at end of file
