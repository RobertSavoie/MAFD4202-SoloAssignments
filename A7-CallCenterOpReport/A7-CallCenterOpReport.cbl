@@ -2,7 +2,23 @@
        program-id. A7-CallCenterOpReport.
        author. Rob Savoie.
        date-written.  Apr 03/2023.
-      *Program Description: 
+      *Program Description:
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - read a prior-year calls file and print
+      *                     each operator's total next to last
+      *                     year's total with a percent change.
+      *  Aug 08/2026 - RS - print a top-5-operators-by-annual-
+      *                     volume ranking after the footers.
+      *  Aug 08/2026 - RS - list the zero-call operators by name
+      *                     and number instead of just a count.
+      *  Aug 08/2026 - RS - added a comma-delimited extract of the
+      *                     monthly call-volume table for BI tools.
+      *  Aug 08/2026 - RS - fixed the per-operator average to reset
+      *                     its non-zero-month counter each employee
+      *                     instead of accumulating company-wide.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
       *
        environment division.
        input-output section.
@@ -15,6 +31,15 @@
            select report-file
                assign to '../../../data/A7-CallCenterOpReport.out'
                organization is line sequential.
+      *
+           select prior-year-file
+               assign to '../../../data/A7-PriorYear.dat'
+               organization is line sequential
+               file status is ws-prior-year-file-status.
+      *
+           select bi-extract-file
+               assign to '../../../data/A7-CallCenterOpReport-BI.csv'
+               organization is line sequential.
       *
        data division.
        file section.
@@ -34,6 +59,33 @@
            record contains 132 characters.
       *
        01 report-line                  pic x(132).
+      *
+      *prior-year calls, same layout as emp-file, used to look up
+      *last year's total per operator for the year-over-year line
+       fd prior-year-file
+           data record is prior-year-rec
+           record contains 51 characters.
+      *
+       01 prior-year-rec.
+           05 py-emp-num                pic x(3).
+           05 py-emp-name               pic x(12).
+           05 py-calls-tbl.
+               10 py-calls-month        pic 999 occurs 12 times.
+      *
+      *comma-delimited monthly call-volume extract for BI tools -
+      *one row per month, drawn from calc-tbl
+       fd bi-extract-file
+           data record is bi-extract-line
+           record contains 15 characters.
+      *
+       01 bi-extract-line.
+           05 bi-month-num              pic 99.
+           05 filler                    pic x       value ",".
+           05 bi-operators-with-calls   pic 99.
+           05 filler                    pic x       value ",".
+           05 bi-total-calls            pic 9(4).
+           05 filler                    pic x       value ",".
+           05 bi-average-calls          pic 9(4).
       *
        working-storage section.
       *
@@ -70,6 +122,65 @@
        01 ws-math.
            05 ws-average               pic 9(5)    value 0.
            05 ws-rem                   pic 9       value 0.
+      *
+      *prior-year totals, loaded once at startup and searched by
+      *operator number for the year-over-year comparison
+       01 ws-prior-year-table.
+           05 ws-py-entry occurs 1 to 200 times
+                   depending on ws-prior-year-count
+                   indexed by ws-prior-year-idx.
+               10 ws-py-emp-num         pic x(3).
+               10 ws-py-total           pic 9(5).
+      *
+       01 ws-prior-year-count           pic 9(3)   value 0.
+      *
+       01 ws-prior-year-flags.
+           05 ws-prior-year-eof-flag   pic x       value 'n'.
+           05 ws-prior-year-found      pic x       value 'n'.
+               88 prior-year-found      value 'y'.
+      *
+      *file status for the prior-year file - this program's very
+      *own prior run cannot exist on a first deployment, or in any
+      *year no prior-year file was produced, so a missing file here
+      *is the normal case and just means no year-over-year data
+       77 ws-prior-year-file-status    pic xx      value spaces.
+      *
+       01 ws-yoy-math.
+           05 ws-yoy-diff               pic s9(5).
+           05 ws-yoy-pct-raw            pic s999v9.
+      *
+      *every operator's annual total, captured as each one is
+      *processed, so the top-5 ranking can be built after the
+      *whole file has been read
+       01 ws-operator-table.
+           05 ws-op-entry occurs 1 to 200 times
+                   depending on ws-operator-count
+                   indexed by ws-op-idx.
+               10 ws-op-num             pic x(3).
+               10 ws-op-name            pic x(12).
+               10 ws-op-total           pic 9(5).
+               10 ws-op-used            pic x       value 'n'.
+      *
+       01 ws-operator-count             pic 9(3)   value 0.
+      *
+       01 ws-rank-counters.
+           05 ws-rank-number            pic 9       value 0.
+           05 ws-rank-best-total        pic 9(5)    value 0.
+           05 ws-rank-best-idx          pic 9(3)    value 0.
+      *
+      *standardized run date/time/page header, printed once at the
+      *top of the report
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(90)    value spaces.
       *
        01 ws-name-line.
            05 filler                   pic x(5)
@@ -187,6 +298,23 @@
            05 ws-detail-line-rem       pic 9.
            05 filler                   pic x(3)    value spaces.
 
+      *
+      *year-over-year companion line, printed under an operator's
+      *detail line when a prior-year total was found for them
+       01 ws-yoy-line.
+           05 filler                   pic x(13)   value spaces.
+           05 filler                   pic x(15)   value
+                                       "LAST YR TOTAL:".
+           05 ws-yoy-last-year-total   pic zzzz9.
+           05 filler                   pic x(3)    value spaces.
+           05 filler                   pic x(8)    value
+                                       "CHANGE:".
+           05 ws-yoy-sign              pic x       value spaces.
+           05 ws-yoy-pct               pic zz9.9.
+           05 ws-yoy-pct-x redefines
+              ws-yoy-pct               pic x(5).
+           05 filler                   pic x(1)    value "%".
+           05 filler                   pic x(74)   value spaces.
       *
        01 ws-footer1.
            05 filler                   pic x(4)    value spaces.
@@ -305,20 +433,65 @@
                value "overall total calls:               ".
       *               ----+----1----+----2----+----3----+
            05 ws-total-line-calls      pic zzzz9.
-           05 filler                   pic x(86) 
+           05 filler                   pic x(86)
                value spaces.
+      *
+      *top-5-operators-by-annual-volume ranking
+       01 ws-top-heading.
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(31)   value
+                                 "TOP 5 OPERATORS BY CALL VOLUME:".
+           05 filler                   pic x(97)   value spaces.
+      *
+       01 ws-top-line.
+           05 filler                   pic x(4)    value spaces.
+           05 ws-top-rank              pic 9.
+           05 filler                   pic x(2)    value ". ".
+           05 ws-top-num               pic x(3).
+           05 filler                   pic x(2)    value spaces.
+           05 ws-top-name              pic x(12).
+           05 filler                   pic x(2)    value spaces.
+           05 filler                   pic x(7)    value
+                                       "CALLS: ".
+           05 ws-top-total             pic zzzz9.
+           05 filler                   pic x(94)   value spaces.
+      *
+      *zero-call operator listing
+       01 ws-zero-call-heading.
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(24)   value
+                                       "OPERATORS WITH NO CALLS:".
+           05 filler                   pic x(104)  value spaces.
+      *
+       01 ws-zero-call-line.
+           05 filler                   pic x(6)    value spaces.
+           05 ws-zc-num                pic x(3).
+           05 filler                   pic x(2)    value spaces.
+           05 ws-zc-name               pic x(12).
+           05 filler                   pic x(109)  value spaces.
       *
        procedure division.
       *
        000-main.
       *
-      *open files  
+      *open files
            open input  emp-file,
                 output report-file.
+      *
+           open input prior-year-file.
+      *
+           if ws-prior-year-file-status is not equal to "35"
+               perform 210-load-prior-year
+           end-if.
+      *
+           open output bi-extract-file.
       *
       *get the current date & time
            accept ws-name-line-date from date.
            accept ws-name-line-time from time.
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
+           move 1 to ws-std-page-no.
       *
       *output first headings
            perform 100-print-headings.
@@ -334,13 +507,17 @@
       *
       *close files
            close emp-file
-                 report-file.
+                 report-file
+                 bi-extract-file.
       *
-           stop run.
+           goback.
       *
        100-print-headings.
       *
-           write report-line from ws-name-line 
+           write report-line from ws-std-header-line
+               after advancing 1 line.
+      *
+           write report-line from ws-name-line
                after advancing 1 line.
       *
            write report-line from ws-report-heading
@@ -356,9 +533,45 @@
       *reads a line from input file & stores it in emp-rec
       * - unless eof is encountered in which case it sets
       *    ws-eof-flag to y
-           read emp-file 
+           read emp-file
            	   at end move 'y'         to ws-eof-flag.
 
+      *loads last year's operator totals into a table, one row
+      *per operator, so this year's total can be looked up against
+      *it for the year-over-year comparison
+       210-load-prior-year.
+      *
+           perform 211-read-prior-year-record.
+      *
+           perform 212-add-prior-year-entry
+               until ws-prior-year-eof-flag = 'y'
+               or ws-prior-year-count = 200.
+      *
+           close prior-year-file.
+      *
+       211-read-prior-year-record.
+           read prior-year-file
+               at end
+                   move 'y' to ws-prior-year-eof-flag.
+      *
+       212-add-prior-year-entry.
+      *
+           add 1 to ws-prior-year-count.
+      *
+           move py-emp-num to ws-py-emp-num(ws-prior-year-count).
+      *
+           move 0 to ws-py-total(ws-prior-year-count).
+           perform 213-sum-prior-year-months
+             varying cntr-index from 1 by 1
+             until cntr-index > ws-number-of-months.
+           move 1 to cntr-index.
+      *
+           perform 211-read-prior-year-record.
+      *
+       213-sum-prior-year-months.
+           add py-calls-month(cntr-index)
+             to ws-py-total(ws-prior-year-count).
+      *
        300-process-records.
       *
            perform 350-cycle-months
@@ -367,16 +580,22 @@
 
            move 1 to cntr-index.
       *
-      * TODO: Implement average calculation logic
-      *       as outlined in the requirments
+      * cntr-average-calc is reset for each employee below, so this
+      * divide always reflects that employee's own non-zero months,
+      * not a running count carried over from prior employees.
            if ws-emp-total = 0
                add 1 to ws-total-no-calls
            end-if.
 
-           divide ws-emp-total
-               by cntr-average-calc
-           giving ws-average rounded
-           remainder ws-rem.
+           if cntr-average-calc = 0
+               move 0 to ws-average
+               move 0 to ws-rem
+           else
+               divide ws-emp-total
+                   by cntr-average-calc
+               giving ws-average rounded
+               remainder ws-rem
+           end-if.
 
            perform 360-calculate-table-average
              varying cntr-index from 1 by 1
@@ -405,13 +624,89 @@
            write report-line from ws-detail-line
                after advancing 1 lines.
       *
-           move 0                       to ws-counter.
+           perform 220-print-year-over-year.
+      *
+      *the operator table is bounded at 200 entries (matching
+      *210-load-prior-year's own cap) - an input file with more
+      *employee records than that still prints every detail line,
+      *it just stops being captured for the ranking/zero-call table
+           if ws-operator-count < 200
+               add 1 to ws-operator-count
+               move emp-rec-num  to ws-op-num(ws-operator-count)
+               move emp-rec-name to ws-op-name(ws-operator-count)
+               move ws-emp-total to ws-op-total(ws-operator-count)
+           end-if.
+      *
+           move 0                       to cntr-zero-mnths.
+           move 0                       to cntr-average-calc.
            move 0                       to ws-emp-total.
            move 0                       to ws-average.
            move 0                       to ws-rem.
       *
       * read next record (if any)
            perform 200-read-input-file.
+      *
+      *looks up this operator's prior-year total and, if found,
+      *prints their year-over-year change under the detail line
+       220-print-year-over-year.
+      *
+           perform 221-lookup-prior-year.
+      *
+           if prior-year-found
+               move ws-py-total(ws-prior-year-idx)
+                 to ws-yoy-last-year-total
+      *
+               compute ws-yoy-diff =
+                   ws-emp-total - ws-py-total(ws-prior-year-idx)
+      *
+      *a prior-year total of exactly zero can't support a percent
+      *change, but the last-year-total figure is still known and
+      *printed - only the percent is left blank
+               if ws-py-total(ws-prior-year-idx) > 0
+                   compute ws-yoy-pct-raw rounded =
+                       ws-yoy-diff * 100 /
+                           ws-py-total(ws-prior-year-idx)
+                       on size error
+                           if ws-yoy-diff < 0
+                               move -999.9 to ws-yoy-pct-raw
+                           else
+                               move 999.9 to ws-yoy-pct-raw
+                           end-if
+                   end-compute
+      *
+                   if ws-yoy-pct-raw < 0
+                       move "-" to ws-yoy-sign
+                       compute ws-yoy-pct = ws-yoy-pct-raw * -1
+                   else
+                       move "+" to ws-yoy-sign
+                       move ws-yoy-pct-raw to ws-yoy-pct
+                   end-if
+               else
+                   move spaces to ws-yoy-sign
+                   move spaces to ws-yoy-pct-x
+               end-if
+      *
+               write report-line
+                 from ws-yoy-line
+                 after advancing 1 lines
+           end-if.
+      *
+       221-lookup-prior-year.
+      *
+           move 'n' to ws-prior-year-found.
+           set ws-prior-year-idx to 1.
+      *
+           perform 222-search-prior-year
+               until prior-year-found
+               or ws-prior-year-idx is greater than ws-prior-year-count.
+      *
+       222-search-prior-year.
+      *
+           if ws-py-emp-num(ws-prior-year-idx) is equal to emp-rec-num
+               move 'y' to ws-prior-year-found
+           else
+               set ws-prior-year-idx up by 1
+           end-if.
       *
        350-cycle-months.
            if emp-rec-calls-month(cntr-index) = 0
@@ -434,8 +729,27 @@
            divide total-mnth-calls(cntr-index)
                by cntr-mnth-ops(cntr-index)
            giving average-mnth-calls(cntr-index).
+      *
+      *writes one BI extract row for the month at cntr-index
+       410-write-bi-extract-line.
+      *
+           move cntr-index              to bi-month-num.
+           move cntr-mnth-ops(cntr-index)
+                                         to bi-operators-with-calls.
+           move total-mnth-calls(cntr-index)
+                                         to bi-total-calls.
+           move average-mnth-calls(cntr-index)
+                                         to bi-average-calls.
+      *
+           write bi-extract-line.
+      *
        400-print-totals.
       * Move required data to total lines for output
+      *
+           perform 410-write-bi-extract-line
+             varying cntr-index from 1 by 1
+             until cntr-index > ws-number-of-months.
+           move 1 to cntr-index.
       *
            move cntr-mnth-ops(1)        to ws-operator-jul.
            move cntr-mnth-ops(2)        to ws-operator-aug.
@@ -493,5 +807,74 @@
                after advancing 2 lines.
            write report-line from ws-total-line3
                after advancing 2 lines.
+      *
+           perform 420-print-top-operators.
+      *
+           perform 430-print-zero-call-operators.
+      *
+      *prints up to the top 5 operators by annual call volume,
+      *picking the highest total not yet printed each pass
+       420-print-top-operators.
+      *
+           write report-line from ws-top-heading
+             after advancing 1 lines.
+      *
+           perform 421-print-one-rank
+             varying ws-rank-number from 1 by 1
+             until ws-rank-number > 5
+             or ws-rank-number > ws-operator-count.
+      *
+       421-print-one-rank.
+      *
+           move 0 to ws-rank-best-total.
+           move 0 to ws-rank-best-idx.
+      *
+           perform 422-find-best-operator
+             varying ws-op-idx from 1 by 1
+             until ws-op-idx > ws-operator-count.
+      *
+           if ws-rank-best-idx > 0
+               move 'y' to ws-op-used(ws-rank-best-idx)
+      *
+               move ws-rank-number  to ws-top-rank
+               move ws-op-num(ws-rank-best-idx)  to ws-top-num
+               move ws-op-name(ws-rank-best-idx) to ws-top-name
+               move ws-op-total(ws-rank-best-idx) to ws-top-total
+      *
+               write report-line
+                 from ws-top-line
+                 after advancing 1 lines
+           end-if.
+      *
+       422-find-best-operator.
+      *
+           if ws-op-used(ws-op-idx) is not equal to 'y'
+               if ws-op-total(ws-op-idx) > ws-rank-best-total
+                   move ws-op-total(ws-op-idx) to ws-rank-best-total
+                   move ws-op-idx to ws-rank-best-idx
+               end-if
+           end-if.
+      *
+      *lists every operator whose annual total is zero, by name
+      *and number, instead of leaving the count on its own
+       430-print-zero-call-operators.
+      *
+           write report-line from ws-zero-call-heading
+             after advancing 1 lines.
+      *
+           perform 431-print-if-zero-calls
+             varying ws-op-idx from 1 by 1
+             until ws-op-idx > ws-operator-count.
+      *
+       431-print-if-zero-calls.
+      *
+           if ws-op-total(ws-op-idx) = 0
+               move ws-op-num(ws-op-idx)  to ws-zc-num
+               move ws-op-name(ws-op-idx) to ws-zc-name
+      *
+               write report-line
+                 from ws-zero-call-line
+                 after advancing 1 lines
+           end-if.
       *
        end program A7-CallCenterOpReport.
\ No newline at end of file
