@@ -2,6 +2,29 @@
        program-id. A2_ItemList.
        author. Rob Savoie.
        date-written. rev: V1.0 Jan 30/2023 rev: V1.3 on Feb 2/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - added a per-product-class subtotal
+      *                     block after the detail lines.
+      *  Aug 08/2026 - RS - route items with an invalid qty or
+      *                     price to an exception listing.
+      *  Aug 08/2026 - RS - discount thresholds/rates now come
+      *                     from a discount table file instead
+      *                     of being hardcoded.
+      *  Aug 08/2026 - RS - added checkpoint/restart so a large
+      *                     run can pick up where it left off.
+      *  Aug 08/2026 - RS - added a comma-delimited CSV extract
+      *                     of the detail lines for spreadsheet use.
+      *  Aug 08/2026 - RS - added control-total reconciliation
+      *                     against a trailer record on the input.
+      *  Aug 08/2026 - RS - a control-total mismatch now sets a
+      *                     non-zero return code instead of only
+      *                     printing MISMATCH on the report.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - added an on-hand quantity to the item
+      *                     record and flag/print a back-order and
+      *                     shortfall amount when a sale exceeds it.
       *
        environment division.
        configuration section.
@@ -20,13 +43,44 @@
            select output-file
                assign to "../../../data/A2-ItemList.out"
                organization is line sequential.
+      *
+      *exception-file declaration
+      *
+           select exception-file
+               assign to "../../../data/A2-ItemList-Exceptions.out"
+               organization is line sequential.
+      *
+      *discount-table-file declaration - one discount tier per
+      *record, loaded into a table at start-up so purchasing can
+      *add or adjust tiers without a recompile
+      *
+           select discount-table-file
+               assign to "../../../data/A2-DiscountTable.dat"
+               organization is line sequential.
+      *
+      *checkpoint-file declaration - carries the item number of the
+      *last item successfully handled, so a run that aborts partway
+      *through a large file can restart without redoing completed
+      *work
+      *
+           select checkpoint-file
+               assign to "../../../data/A2-ItemList-Checkpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-file-status.
+      *
+      *csv-file declaration - comma-delimited copy of the detail
+      *lines for pulling into a spreadsheet
+      *
+           select csv-file
+               assign to "../../../data/A2-ItemList.csv"
+               organization is line sequential.
       *
        data division.
        file section.
       *
        fd input-file
            data record is input-line
-           record contains 27 characters.
+           record contains 30 characters.
       *
        01 input-line.
            05 il-item-number           pic 9(4).
@@ -34,18 +88,92 @@
            05 il-desc                  pic x(13).
            05 il-qty                   pic 999.
            05 il-price-per-unit        pic 9(4)v99.
+           05 il-on-hand-qty           pic 999.
+      *
+      *trailer record - identified by a 9999 item number, carries
+      *the expected record count and extended price total for
+      *this run so a short file can be caught instead of quietly
+      *producing an under-stated report
+       01 trailer-record redefines input-line.
+           05 tr-marker                pic 9(4).
+           05 tr-expected-count        pic 9(4).
+           05 tr-expected-ext-total    pic 9(6)v99.
+           05 filler                   pic x(14).
       *
        fd output-file
            data record is output-line
-           record contains 108 characters.
+           record contains 128 characters.
       *
-       01 output-line                  pic x(108) value spaces.
+       01 output-line                  pic x(128) value spaces.
+      *
+       fd exception-file
+           data record is exception-line
+           record contains 59 characters.
+      *
+       01 exception-line.
+           05 el-item-number           pic 9(4).
+           05 filler                   pic x     value spaces.
+           05 el-desc                  pic x(13).
+           05 filler                   pic x     value spaces.
+           05 el-reason                pic x(40).
+      *
+       fd discount-table-file
+           data record is discount-table-rec
+           record contains 16 characters.
+      *
+       01 discount-table-rec.
+           05 dt-class                 pic x.
+           05 dt-min-qty               pic 999.
+           05 dt-min-ext               pic 9(6)v99.
+           05 dt-rate                  pic v9999.
+      *
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 4 characters.
+      *
+       01 checkpoint-line.
+           05 cp-last-item             pic 9(4).
+      *
+       fd csv-file
+           data record is csv-line
+           record contains 72 characters.
+      *
+       01 csv-line.
+           05 csv-item-number          pic 9(4).
+           05 filler                   pic x     value ",".
+           05 csv-desc                 pic x(13).
+           05 filler                   pic x     value ",".
+           05 csv-qty                  pic 999.
+           05 filler                   pic x     value ",".
+           05 csv-ext-price            pic 9(8).99.
+           05 filler                   pic x     value ",".
+           05 csv-discount             pic 9(8).99.
+           05 filler                   pic x     value ",".
+           05 csv-net-price            pic 9(8).99.
+           05 filler                   pic x     value ",".
+           05 csv-class                pic x.
+           05 filler                   pic x     value ",".
+           05 csv-trans-charge         pic 9(8).99.
       *
        working-storage section.
       *
        01 ws-name.
            05 filler                   pic x(94).
            05 filler                   pic x(14) value "ROB SAVOIE, A2".
+      *
+      *standardized run date/time/page header, printed once at the
+      *top of the report
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(66)    value spaces.
       *
        01 ws-heading-one.
            05 filler                   pic x     value spaces.
@@ -68,6 +196,12 @@
            05 ws-head-nine             pic x(5)  value "TRANS".
            05 filler                   pic xxx   value spaces.
            05 ws-head-ten              pic x(14) value "TRANSPORTATION".
+           05 filler                   pic x(2)  value spaces.
+           05 ws-head-eleven           pic x(7)  value "ON-HAND".
+           05 filler                   pic x     value spaces.
+           05 ws-head-twelve           pic x(3)  value "B/O".
+           05 filler                   pic x(2)  value spaces.
+           05 ws-head-thirteen         pic x(5)  value "SHORT".
       *
        01 ws-heading-two.
            05 filler                   pic xx    value spaces.
@@ -85,6 +219,7 @@
            05 filler                   pic x(10) value spaces.
            05 ws-head-ten              pic x(6)  value "CHARGE".
            05 filler                   pic x(4)  value spaces.
+           05 filler                   pic x(20) value spaces.
       *
        01 ws-general.
            05 filler                   pic x     value spaces.
@@ -108,6 +243,12 @@
            05 ws-percent               pic x.
            05 filler                   pic x(4)  value spaces.
            05 ws-trans-charge          pic z,zzz,zz9.99.
+           05 filler                   pic x(2)  value spaces.
+           05 ws-on-hand-qty           pic zz9.
+           05 filler                   pic x(2)  value spaces.
+           05 ws-back-order-flag       pic x(3)  value spaces.
+           05 filler                   pic x     value spaces.
+           05 ws-shortfall             pic zz9.
       *
        01 ws-totals.
            05 filler                   pic x(33) value spaces.
@@ -124,6 +265,39 @@
            05 ws-without-discount      pic zz9.99.
            05 filler                   pic x     value "%".
            05 filler                   pic x(75).
+      *
+      *product class summary heading
+       01 ws-class-summary-title.
+           05 filler                   pic x(37) value spaces.
+           05 filler                   pic x(21) value
+                                       "PRODUCT CLASS SUMMARY".
+           05 filler                   pic x(50) value spaces.
+      *
+       01 ws-class-summary-heading.
+           05 filler                   pic x     value spaces.
+           05 filler                   pic x(5)  value "CLASS".
+           05 filler                   pic x(4)  value spaces.
+           05 filler                   pic x(5)  value "ITEMS".
+           05 filler                   pic x(6)  value spaces.
+           05 filler                   pic x(8)  value "EXTENDED".
+           05 filler                   pic x(7)  value spaces.
+           05 filler                   pic x(8)  value "DISCOUNT".
+           05 filler                   pic x(8)  value spaces.
+           05 filler                   pic x(9)  value "TRANSPORT".
+           05 filler                   pic x(35) value spaces.
+      *
+      *product class summary line, moved and written once per class
+       01 ws-class-summary-line.
+           05 ws-cs-class              pic x.
+           05 filler                   pic x(8)  value spaces.
+           05 ws-cs-count              pic zzz9.
+           05 filler                   pic x(5)  value spaces.
+           05 ws-cs-ext                pic z,zzz,zz9.99.
+           05 filler                   pic x(3)  value spaces.
+           05 ws-cs-discount           pic zzz,zz9.99.
+           05 filler                   pic x(4)  value spaces.
+           05 ws-cs-trans              pic z,zzz,zz9.99.
+           05 filler                   pic x(30) value spaces.
       *
        01 ws-flags.
            05 ws-eof-flag              pic x     value "n".
@@ -143,6 +317,27 @@
            05 ws-store-disc-total      pic 9(4).
            05 ws-store-nodisc-total    pic 9(4).
            05 ws-store-without         pic 999v99999.
+      *
+      *per-product-class accumulators
+       01 ws-class-counts.
+           05 ws-cntr-class-a          pic 9(4)      value 0.
+           05 ws-cntr-class-b          pic 9(4)      value 0.
+           05 ws-cntr-class-f          pic 9(4)      value 0.
+           05 ws-cntr-class-other      pic 9(4)      value 0.
+      *
+       01 ws-class-math.
+           05 ws-class-a-ext           pic 9(10)v9999 value 0.
+           05 ws-class-a-discount      pic 9(10)v9999 value 0.
+           05 ws-class-a-trans         pic 9(10)v9999 value 0.
+           05 ws-class-b-ext           pic 9(10)v9999 value 0.
+           05 ws-class-b-discount      pic 9(10)v9999 value 0.
+           05 ws-class-b-trans         pic 9(10)v9999 value 0.
+           05 ws-class-f-ext           pic 9(10)v9999 value 0.
+           05 ws-class-f-discount      pic 9(10)v9999 value 0.
+           05 ws-class-f-trans         pic 9(10)v9999 value 0.
+           05 ws-class-other-ext       pic 9(10)v9999 value 0.
+           05 ws-class-other-discount  pic 9(10)v9999 value 0.
+           05 ws-class-other-trans     pic 9(10)v9999 value 0.
       *
        01 ws-cnsts.
            05 ws-transport-A           pic 99v9  value 12.5.
@@ -150,7 +345,6 @@
            05 ws-transport-F           pic 9v9   value 4.5.
            05 ws-transport-default     pic 9v9   value 6.5.
            05 ws-trans-cost            pic 99    value 45.
-           05 ws-discount              pic 9v99  value 0.05.
            05 ws-class-A               pic x     value "A".
            05 ws-class-B               pic x     value "B".
            05 ws-class-F               pic x     value "F".
@@ -159,6 +353,87 @@
            05 ws-percent-F             pic 9v999 value 0.045.
            05 ws-percent-default       pic 9v999 value 0.065.
            05 ws-percent-symbol        pic x     value "%".
+      *
+      *item edit switch and reason text
+       01 ws-edit-flags.
+           05 ws-item-error            pic x     value "n".
+               88 item-in-error         value "y".
+      *
+       01 ws-error-counters.
+           05 ws-total-exceptions      pic 9(4)  value 0.
+      *
+       77 qty-err                      pic x(40) value
+           "QUANTITY IS ZERO, NEGATIVE OR INVALID".
+       77 price-err                    pic x(40) value
+           "PRICE IS ZERO, NEGATIVE OR INVALID".
+      *
+      *discount schedule, loaded from discount-table-file so tiers
+      *can be added or changed without touching the program
+       01 ws-discount-table.
+           05 ws-discount-entry occurs 1 to 20 times
+                   depending on ws-disc-table-count
+                   indexed by ws-disc-idx.
+               10 ws-dt-class           pic x.
+               10 ws-dt-min-qty         pic 999.
+               10 ws-dt-min-ext         pic 9(6)v99.
+               10 ws-dt-rate            pic v9999.
+      *
+       01 ws-disc-table-count           pic 99   value 0.
+      *
+       01 ws-disc-flags.
+           05 ws-disc-eof-flag         pic x     value "n".
+           05 ws-disc-found            pic x     value "n".
+               88 discount-tier-found   value "y".
+      *
+      *last item number successfully handled on a prior run
+       01 ws-last-checkpoint            pic 9(4)  value 0.
+      *
+      *file status for the checkpoint file - checked so a missing
+      *checkpoint file on a first-ever run doesn't abort the run
+       77 ws-checkpoint-file-status     pic xx    value spaces.
+      *
+      *control totals - actual counted here, expected from the
+      *input file's trailer record
+       01 ws-control-totals.
+           05 ws-total-records-read     pic 9(4)      value 0.
+           05 ws-expected-count         pic 9(4)      value 0.
+           05 ws-expected-ext-total     pic 9(6)v99   value 0.
+      *
+      *extended price attributable to records routed to the
+      *exception listing - added back to ws-store-ext-total at
+      *reconciliation time so a legitimate business-rule reject
+      *doesn't look like a short/corrupt input file
+           05 ws-reject-ext-total       pic 9(10)v9999 value 0.
+           05 ws-reject-ext-item        pic 9(10)v9999 value 0.
+           05 ws-ctl-actual-ext-total   pic 9(10)v9999 value 0.
+      *
+      *control-total reconciliation report lines
+       01 ws-control-line-1.
+           05 filler                   pic x(5)  value spaces.
+           05 filler                   pic x(24) value
+                                       "RECORDS  EXPECTED/READ:".
+           05 filler                   pic x     value spaces.
+           05 ws-ctl-expected-count    pic zzz9.
+           05 filler                   pic x     value "/".
+           05 ws-ctl-actual-count      pic zzz9.
+           05 filler                   pic x(3)  value spaces.
+           05 ws-ctl-count-status      pic x(9)  value spaces.
+           05 filler                   pic x(60) value spaces.
+      *
+       01 ws-control-line-2.
+           05 filler                   pic x(5)  value spaces.
+           05 filler                   pic x(24) value
+                                       "EXT TOTAL EXPECTED/ACT:".
+           05 filler                   pic x     value spaces.
+           05 ws-ctl-expected-ext      pic zz,zzz,zz9.99.
+           05 filler                   pic x     value "/".
+           05 ws-ctl-actual-ext        pic zz,zzz,zz9.99.
+           05 filler                   pic x(3)  value spaces.
+           05 ws-ctl-ext-status        pic x(9)  value spaces.
+           05 filler                   pic x(47) value spaces.
+      *
+       77 ctl-status-ok                pic x(9) value "OK".
+       77 ctl-status-mismatch          pic x(9) value "MISMATCH".
       *
        procedure division.
       *
@@ -167,11 +442,32 @@
       *read input file
       *
            open input input-file.
-           open output output-file.
+           open input discount-table-file.
+      *
+      *the checkpoint has to be loaded before the report/exception/
+      *csv files are opened - a restart (checkpoint > 0) extends
+      *those files instead of re-opening them for output, which
+      *would otherwise erase every detail line a prior, aborted run
+      *had already written
+           perform 108-load-checkpoint.
+      *
+           if ws-last-checkpoint is greater than 0
+               open extend output-file
+               open extend exception-file
+               open extend csv-file
+           else
+               open output output-file
+               open output exception-file
+               open output csv-file
+           end-if.
+      *
+           perform 105-load-discount-table.
       *
            perform 110-read-input-file.
       *
-           perform 100-write-headings.
+           if ws-last-checkpoint is equal to 0
+               perform 100-write-headings
+           end-if.
       *
            perform 200-process-file
                until ws-eof-flag equals ws-eof-yes.
@@ -179,23 +475,97 @@
            perform 350-calculate-without-discount.
       *
            perform 120-write-footers.
+      *
+           perform 400-print-class-summary.
+      *
+           perform 410-check-control-totals.
       *
            goback.
       *
        100-write-headings.
       *
       *display the name and heading
+      *
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
+           move 1 to ws-std-page-no.
+           write output-line from ws-std-header-line
+             before advancing 1 lines.
       *
            write output-line from ws-name
              before advancing 3 lines.
            write output-line from ws-heading-one.
            write output-line from ws-heading-two
              before advancing 3 lines.
+      *
+       105-load-discount-table.
+      *
+      *load the discount schedule into a table, one row per
+      *tier, in the order the tiers appear on the file
+      *
+           perform 106-read-discount-record.
+      *
+           perform 107-add-discount-entry
+               until ws-disc-eof-flag equals "y"
+               or ws-disc-table-count is equal to 20.
+      *
+           close discount-table-file.
+      *
+       106-read-discount-record.
+           read discount-table-file
+               at end
+                   move "y" to ws-disc-eof-flag.
+      *
+       107-add-discount-entry.
+      *
+           add 1 to ws-disc-table-count.
+      *
+           move dt-class    to ws-dt-class(ws-disc-table-count).
+           move dt-min-qty  to ws-dt-min-qty(ws-disc-table-count).
+           move dt-min-ext  to ws-dt-min-ext(ws-disc-table-count).
+           move dt-rate     to ws-dt-rate(ws-disc-table-count).
+      *
+           perform 106-read-discount-record.
+      *
+       108-load-checkpoint.
+      *
+      *pick up the last item number handled on a prior run, if
+      *any, so already-completed work is not redone
+      *
+           open input checkpoint-file.
+      *
+           if ws-checkpoint-file-status equals "35"
+               move 0 to ws-last-checkpoint
+           else
+               read checkpoint-file
+                   at end
+                       move 0 to ws-last-checkpoint
+                   not at end
+                       move cp-last-item to ws-last-checkpoint
+               end-read
+           end-if.
+      *
+           close checkpoint-file.
       *
        110-read-input-file.
            read input-file
                at end
-                   move ws-eof-yes to ws-eof-flag.
+                   move ws-eof-yes to ws-eof-flag
+           end-read.
+      *
+      *a 9999 item number marks the trailer record - capture its
+      *control totals and treat it as end of file
+      *
+           if ws-eof-flag is not equal to ws-eof-yes
+             and tr-marker is equal to 9999
+               perform 112-capture-trailer
+               move ws-eof-yes to ws-eof-flag
+           end-if.
+      *
+       112-capture-trailer.
+      *
+           move tr-expected-count     to ws-expected-count.
+           move tr-expected-ext-total to ws-expected-ext-total.
       *
        120-write-footers.
       *          
@@ -212,33 +582,152 @@
       *
            move spaces to ws-general.
       *
-           perform 310-calculate-ext-price.
+           add 1 to ws-total-records-read.
+      *
+      *an item number at or below the last checkpoint was already
+      *handled on a prior run - its output/exception/csv lines were
+      *already written that run, so don't write them again, but its
+      *extended price still has to be folded back into the running
+      *totals or 410-check-control-totals mismatches on every
+      *restarted run
+      *
+           if il-item-number is less than or equal to ws-last-checkpoint
+               perform 201-accumulate-checkpoint-total
+               perform 110-read-input-file
+           else
+               perform 305-edit-item
+      *
+               if item-in-error
+                   perform 306-write-exception
+               else
+                   perform 310-calculate-ext-price
       *
       *move detail output data
-           move il-item-number     to ws-item-number.
-           move il-desc            to ws-desc.
-           move il-qty             to ws-qty.
-           move il-price-per-unit  to ws-price-per-unit.
-           move il-product-class   to ws-product-class.
-           move ws-percent-symbol  to ws-percent.
-      *
-           perform 320-calculate-discount.
-           perform 330-calculate-trans-charge.
-           perform 340-calculate-net-price.
-      *
-           move ws-store-trans     to ws-trans-charge.
-           move ws-store-discount  to ws-discount-amount.
-           move ws-store-ext       to ws-ext-price.
-           move ws-store-net       to ws-net-price.
+                   move il-item-number     to ws-item-number
+                   move il-desc            to ws-desc
+                   move il-qty             to ws-qty
+                   move il-price-per-unit  to ws-price-per-unit
+                   move il-product-class   to ws-product-class
+                   move ws-percent-symbol  to ws-percent
+                   move il-on-hand-qty     to ws-on-hand-qty
+      *
+                   perform 315-check-back-order
+      *
+                   perform 320-calculate-discount
+                   perform 330-calculate-trans-charge
+                   perform 340-calculate-net-price
+                   perform 345-accumulate-class-totals
+      *
+                   move ws-store-trans     to ws-trans-charge
+                   move ws-store-discount  to ws-discount-amount
+                   move ws-store-ext       to ws-ext-price
+                   move ws-store-net       to ws-net-price
       *
       *write detail output
       *
-           write output-line from ws-general
-               before advancing 2 lines.
+                   write output-line from ws-general
+                       before advancing 2 lines
+      *
+                   perform 307-write-csv-line
+               end-if
+      *
+               perform 308-update-checkpoint
       *
       *read next record from input-file
       *
-           perform 110-read-input-file.
+               perform 110-read-input-file
+           end-if.
+      *
+      *folds a checkpoint-skipped record's extended price back into
+      *the same accepted/rejected total it would have landed in had
+      *it been processed this run, so the control-total check at
+      *410 still balances against the trailer after a restart
+       201-accumulate-checkpoint-total.
+      *
+           perform 305-edit-item.
+      *
+           if item-in-error
+               if il-qty is numeric and il-price-per-unit is numeric
+                   multiply il-qty by il-price-per-unit
+                       giving ws-reject-ext-item
+                   add ws-reject-ext-item to ws-reject-ext-total
+               end-if
+           else
+               multiply il-qty
+                     by il-price-per-unit
+                 giving ws-store-ext
+               add ws-store-ext to ws-store-ext-total
+           end-if.
+      *
+       305-edit-item.
+      *
+      *reject any item whose qty or price could not produce a
+      *usable extended price
+      *
+           move "n" to ws-item-error.
+      *
+           if il-qty is not numeric or il-qty is not greater than 0
+               move "y" to ws-item-error
+           end-if.
+      *
+           if il-price-per-unit is not numeric or
+             il-price-per-unit is not greater than 0
+               move "y" to ws-item-error
+           end-if.
+      *
+       306-write-exception.
+      *
+      *write the bad item to the exception listing
+      *
+           add 1 to ws-total-exceptions.
+      *
+           move il-item-number to el-item-number.
+           move il-desc        to el-desc.
+      *
+           if il-qty is not numeric or il-qty is not greater than 0
+               move qty-err to el-reason
+           else
+               move price-err to el-reason
+           end-if.
+      *
+           write exception-line.
+      *
+      *the trailer's expected total was built over every record on
+      *the file, rejected or not - track what a rejected record
+      *would have contributed so 410 isn't comparing an
+      *exceptions-short total against a whole-file total
+           if il-qty is numeric and il-price-per-unit is numeric
+               multiply il-qty by il-price-per-unit
+                   giving ws-reject-ext-item
+               add ws-reject-ext-item to ws-reject-ext-total
+           end-if.
+      *
+       307-write-csv-line.
+      *
+      *write the same detail data to the comma-delimited extract
+      *
+           move il-item-number    to csv-item-number.
+           move il-desc           to csv-desc.
+           move il-qty             to csv-qty.
+           move ws-store-ext       to csv-ext-price.
+           move ws-store-discount  to csv-discount.
+           move ws-store-net       to csv-net-price.
+           move il-product-class   to csv-class.
+           move ws-store-trans     to csv-trans-charge.
+      *
+           write csv-line.
+      *
+       308-update-checkpoint.
+      *
+      *record the last item number handled so a restarted run
+      *can skip forward past completed work
+      *
+           move il-item-number to ws-last-checkpoint.
+           move ws-last-checkpoint to cp-last-item.
+      *
+           open output checkpoint-file.
+           write checkpoint-line.
+           close checkpoint-file.
       *
        310-calculate-ext-price.
       *
@@ -248,44 +737,70 @@
                  by il-price-per-unit
              giving ws-store-ext.
       *
-       320-calculate-discount.
-      *    
-      *calculate discount
+      *flags a sale that exceeds what's on hand and shows the
+      *shortfall quantity alongside it
+       315-check-back-order.
       *
-           if (ws-store-ext is greater than 100 and ws-product-class is
-                                           equal to ws-class-A) then
-          multiply ws-store-ext
-                by ws-discount
-            giving ws-store-discount
+           if il-qty is greater than il-on-hand-qty
+               move "B/O" to ws-back-order-flag
+               subtract il-on-hand-qty from il-qty
+                   giving ws-shortfall
+           else
+               move spaces to ws-back-order-flag
+               move 0 to ws-shortfall
+           end-if.
       *
-               add 1
-                to ws-store-disc-total
-      *
-           else if (ws-store-ext is greater than 50 and ws-product-class
-                                        is equal to ws-class-F) then
-              multiply ws-store-ext
-                    by ws-discount
-                giving ws-store-discount
+       320-calculate-discount.
       *
-                   add 1
-                    to ws-store-disc-total
+      *calculate discount by searching the discount schedule
+      *table for the first tier whose class and threshold match
+      *this item
       *
-               else if (ws-product-class is equal to ws-class-B and
-                                      il-qty is greater than 5) then
-                  multiply ws-store-ext
-                        by ws-discount
-                    giving ws-store-discount
+           move 0.0 to ws-store-discount.
       *
-                       add 1
-                        to ws-store-disc-total
+           set ws-disc-idx to 1.
       *
-                   else
-                       move 0.0 to ws-store-discount
+           perform 322-search-discount-tier
+               until discount-tier-found
+               or ws-disc-idx is greater than ws-disc-table-count.
       *
-                       add 1
-                        to ws-store-nodisc-total
+           if discount-tier-found
+               add 1
+                to ws-store-disc-total
+           else
+               add 1
+                to ws-store-nodisc-total
+           end-if.
+      *
+       322-search-discount-tier.
+      *
+      *test whether the current table entry applies to this item;
+      *a tier with a min-ext threshold is checked against the
+      *extended price, otherwise it is checked against quantity
+      *
+           move "n" to ws-disc-found.
+      *
+           if ws-dt-class(ws-disc-idx) is equal to ws-product-class
+               if ws-dt-min-ext(ws-disc-idx) is greater than 0
+                   if ws-store-ext is greater than
+                                       ws-dt-min-ext(ws-disc-idx)
+                       move "y" to ws-disc-found
+                   end-if
+               else
+                   if il-qty is greater than ws-dt-min-qty(ws-disc-idx)
+                       move "y" to ws-disc-found
+                   end-if
+               end-if
+           end-if.
+      *
+           if discount-tier-found
+               multiply ws-store-ext
+                     by ws-dt-rate(ws-disc-idx)
+                 giving ws-store-discount
+           else
+               set ws-disc-idx up by 1
+           end-if.
       *
-                   end-if.
        330-calculate-trans-charge.
       *
       *calculate transportation charge
@@ -334,6 +849,36 @@
       *
            add ws-store-trans
             to ws-store-trans-total.
+      *
+       345-accumulate-class-totals.
+      *
+      *roll the current item's ext/discount/trans amounts into
+      *the totals for its product class
+      *
+           if (ws-product-class is equal to ws-class-A) then
+               add 1 to ws-cntr-class-a
+               add ws-store-ext       to ws-class-a-ext
+               add ws-store-discount  to ws-class-a-discount
+               add ws-store-trans     to ws-class-a-trans
+      *
+           else if (ws-product-class is equal to ws-class-B) then
+               add 1 to ws-cntr-class-b
+               add ws-store-ext       to ws-class-b-ext
+               add ws-store-discount  to ws-class-b-discount
+               add ws-store-trans     to ws-class-b-trans
+      *
+               else if (ws-product-class is equal to ws-class-F) then
+                   add 1 to ws-cntr-class-f
+                   add ws-store-ext      to ws-class-f-ext
+                   add ws-store-discount to ws-class-f-discount
+                   add ws-store-trans    to ws-class-f-trans
+      *
+                   else
+                       add 1 to ws-cntr-class-other
+                       add ws-store-ext      to ws-class-other-ext
+                       add ws-store-discount to ws-class-other-discount
+                       add ws-store-trans    to ws-class-other-trans
+                   end-if.
       *
        350-calculate-without-discount.
       *    
@@ -357,4 +902,89 @@
            move ws-store-net-total to ws-net-total.
            move ws-store-trans-total to ws-trans-total.
       *
-       end program A2_ItemList.
\ No newline at end of file
+       400-print-class-summary.
+      *
+      *print the item count, extended price, discount and
+      *transport charge totals for each product class
+      *
+           write output-line from ws-class-summary-title
+             before advancing 3 lines.
+           write output-line from ws-class-summary-heading
+             before advancing 2 lines.
+      *
+           move ws-class-A             to ws-cs-class.
+           move ws-cntr-class-a        to ws-cs-count.
+           move ws-class-a-ext         to ws-cs-ext.
+           move ws-class-a-discount    to ws-cs-discount.
+           move ws-class-a-trans       to ws-cs-trans.
+           write output-line from ws-class-summary-line
+             before advancing 1 lines.
+      *
+           move ws-class-B             to ws-cs-class.
+           move ws-cntr-class-b        to ws-cs-count.
+           move ws-class-b-ext         to ws-cs-ext.
+           move ws-class-b-discount    to ws-cs-discount.
+           move ws-class-b-trans       to ws-cs-trans.
+           write output-line from ws-class-summary-line
+             before advancing 1 lines.
+      *
+           move ws-class-F             to ws-cs-class.
+           move ws-cntr-class-f        to ws-cs-count.
+           move ws-class-f-ext         to ws-cs-ext.
+           move ws-class-f-discount    to ws-cs-discount.
+           move ws-class-f-trans       to ws-cs-trans.
+           write output-line from ws-class-summary-line
+             before advancing 1 lines.
+      *
+           move "*"                    to ws-cs-class.
+           move ws-cntr-class-other    to ws-cs-count.
+           move ws-class-other-ext     to ws-cs-ext.
+           move ws-class-other-discount to ws-cs-discount.
+           move ws-class-other-trans   to ws-cs-trans.
+           write output-line from ws-class-summary-line
+             before advancing 1 lines.
+      *
+       410-check-control-totals.
+      *
+      *compare what this run actually read/totalled against the
+      *trailer's expected values and flag a mismatch instead of
+      *letting a short file pass for a complete one
+      *
+           move ws-expected-count      to ws-ctl-expected-count.
+           move ws-total-records-read  to ws-ctl-actual-count.
+      *
+           if ws-total-records-read is equal to ws-expected-count
+               move ctl-status-ok       to ws-ctl-count-status
+           else
+               move ctl-status-mismatch to ws-ctl-count-status
+           end-if.
+      *
+      *the expected total on the trailer covers every record on
+      *the file, including business-rule rejects, so it has to be
+      *compared against accepted-plus-rejected extended price, not
+      *the accepted-only figure that feeds the printed report
+           add ws-store-ext-total to ws-reject-ext-total
+               giving ws-ctl-actual-ext-total.
+      *
+           move ws-expected-ext-total     to ws-ctl-expected-ext.
+           move ws-ctl-actual-ext-total   to ws-ctl-actual-ext.
+      *
+           if ws-ctl-actual-ext-total is equal to ws-expected-ext-total
+               move ctl-status-ok       to ws-ctl-ext-status
+           else
+               move ctl-status-mismatch to ws-ctl-ext-status
+           end-if.
+      *
+           write output-line from ws-control-line-1
+             before advancing 3 lines.
+           write output-line from ws-control-line-2
+             before advancing 1 lines.
+      *
+      *signal a bad run to any batch job watching this program's
+      *completion status
+           if ws-ctl-count-status = ctl-status-mismatch
+              or ws-ctl-ext-status = ctl-status-mismatch
+               move 8 to return-code
+           end-if.
+      *
+       end program A2_ItemList.
