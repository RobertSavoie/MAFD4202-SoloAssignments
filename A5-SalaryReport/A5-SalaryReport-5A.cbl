@@ -2,6 +2,29 @@
        program-id. A5-SalaryReport-5A.
        author. Rob Savoie.
        date-written. Mar 12/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - route employee codes other than G/N to a
+      *                     reject file with a reason instead of
+      *                     letting them fall through 300-create-
+      *                     output-line with a blank position.
+      *  Aug 08/2026 - RS - check the record count on the new trailer
+      *                     record in A5.dat against the count actually
+      *                     read, so a truncated file is flagged on the
+      *                     budget-diff page instead of reported as if
+      *                     it were complete.
+      *  Aug 08/2026 - RS - write the final graduate budget total out
+      *                     to a small feed file so a downstream
+      *                     consolidated report can pick it up.
+      *  Aug 08/2026 - RS - a control-total mismatch now sets a
+      *                     non-zero return code instead of only
+      *                     printing MISMATCH on the report.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - print the specific rule that set each
+      *                     employee's increase on a follow-on line
+      *                     under the detail row, for compensation
+      *                     audits.
       *
        environment division.
       *
@@ -19,6 +42,14 @@
            select nongrad-file
                assign to "../../../../data/A5-NonGrad.dat"
                organization is line sequential.
+      *
+           select reject-file
+               assign to "../../../../data/A5-5A-Rejects.out"
+               organization is line sequential.
+      *
+           select total-file
+               assign to "../../../../data/A5-5A-BudgetTotal.dat"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -34,12 +65,45 @@
            05 il-emp-code              pic x.
            05 il-emp-sal               pic 9(5)v99.
            05 il-emp-budget-est        pic 9(6)v99.
+      *
+      *trailer record - identified by a 999 marker in place of an
+      *employee number, carries the expected record count for this
+      *run so a short file can be caught instead of quietly
+      *reporting a budget diff based on a partial file
+       01 trailer-record redefines input-line.
+           05 tr-marker                pic xxx.
+           05 tr-expected-count        pic 9(4).
+           05 filler                   pic x(29).
       *
        fd nongrad-file
            data record is nongrad-line
            record contains 36 characters.
       *
        01 nongrad-line                pic x(36)     value spaces.
+      *
+      *records rejected for an unrecognized employee code
+       fd reject-file
+           data record is reject-line
+           record contains 60 characters.
+      *
+       01 reject-line.
+           05 rj-emp-num                pic xxx.
+           05 filler                    pic x     value spaces.
+           05 rj-emp-name               pic x(15).
+           05 filler                    pic x     value spaces.
+           05 rj-reason                 pic x(40).
+      *
+      *feed record picked up by the consolidated budget report
+       fd total-file
+           data record is total-line
+           record contains 39 characters.
+      *
+       01 total-line.
+           05 tl-report-id              pic x(2)  value "5A".
+           05 filler                    pic x     value spaces.
+           05 tl-budget-total           pic 9(6)v99
+                                                   value 0.
+           05 filler                    pic x(28) value spaces.
       *
        fd output-file
            data record is output-line
@@ -66,6 +130,20 @@
            05 ws-page-number           pic z9.
            05 filler                   pic x(17).
       *
+      *standardized run date/time/page header, printed on every page
+      *right under the page heading
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(68)    value spaces.
+      *
       *top column header
        01 ws-column-head-one.
            05 filler                   pic x       value spaces.
@@ -140,6 +218,15 @@
                                                    value 0.
            05 filler                   pic x(5)    value spaces.
       *
+      *audit-trail follow-on line - shows which rule paragraph
+      *actually set this employee's increase, for compensation
+      *audits without having to re-derive it from the code
+       01 ws-audit-line.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(6)    value "RULE: ".
+           05 ws-emp-rule-applied      pic x(30)   value spaces.
+           05 filler                   pic x(65)   value spaces.
+      *
       *employee class heading
        01 ws-class-heading.
            05 filler                   pic x       value spaces.
@@ -208,6 +295,20 @@
                                                    value 0.
            05 filler                   pic x(67)   value spaces.
       *
+      *control-total reconciliation line, printed on the same final
+      *page as the budget diff
+       01 ws-control-line.
+           05 filler                   pic x(5)  value spaces.
+           05 filler                   pic x(24) value
+                                       "RECORDS  EXPECTED/READ:".
+           05 filler                   pic x     value spaces.
+           05 ws-ctl-expected-count    pic zzz9.
+           05 filler                   pic x     value "/".
+           05 ws-ctl-actual-count      pic zzz9.
+           05 filler                   pic x(3)  value spaces.
+           05 ws-ctl-count-status      pic x(9)  value spaces.
+           05 filler                   pic x(59) value spaces.
+      *
       *regular math variables
        01 ws-math-store.
            05 ws-math-increase-pay     pic 9(9)v99.
@@ -240,6 +341,12 @@
            05 ws-global-cntr-senprog   pic 99      value 0.
            05 ws-global-cntr-prog      pic 99      value 0.
       *
+      *control totals - actual counted here, expected from the
+      *input file's trailer record
+       01 ws-control-totals.
+           05 ws-total-records-read    pic 9(4)    value 0.
+           05 ws-expected-count        pic 9(4)    value 0.
+      *
       *eof constants
        77 eof-flag                     pic x       value "n".
        77 eof-Y                        pic x       value "y".
@@ -249,6 +356,9 @@
        77 cnst-lines-per-page          pic 99      value 20.
        77 cnst-grad-code               pic x       value "G".
        77 cnst-nongrad-code            pic x       value "N".
+       77 cnst-trailer-marker          pic xxx     value "999".
+       77 ctl-status-ok                pic x(9)    value "OK".
+       77 ctl-status-mismatch          pic x(9)    value "MISMATCH".
        77 cnst-grad-analyst-start      pic 99      value 15.
        77 cnst-grad-prog-high          pic 9       value 7.
        77 cnst-grad-prog-low           pic 9       value 2.
@@ -263,6 +373,8 @@
        77 cnst-math-senprog-increase   pic 9v9     value 9.3.
        77 cnst-math-prog-increase      pic 9v9     value 6.7.
        77 cnst-math-unclass-increase   pic 9       value 0.
+       77 cnst-reject-reason           pic x(40)   value
+                                       "UNRECOGNIZED EMPLOYEE CODE".
       *
        procedure division.
       *
@@ -278,6 +390,8 @@
              until eof-flag equals eof-Y.
       *
            perform 150-print-average-increases.
+      *
+           perform 900-write-budget-total.
       *
            perform 75-close-files.
       *
@@ -289,6 +403,11 @@
            open input input-file.
            open output output-file.
            open output nongrad-file.
+           open output reject-file.
+           open output total-file.
+      *
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
       *
        50-read-input-file.
       *
@@ -296,19 +415,35 @@
            read input-file
                at end
                    move eof-Y to eof-flag.
+      *
+      *the trailer record carries the expected count and is not a
+      *real detail line, so it ends the run right here
+           if eof-flag is not equal to eof-Y
+             and tr-marker is equal to cnst-trailer-marker
+               perform 55-capture-trailer
+               move eof-Y to eof-flag
+           end-if.
+      *
+       55-capture-trailer.
+      *
+      *saves the expected record count off the trailer record
+           move tr-expected-count to ws-expected-count.
       *
        75-close-files.
       *
       *closes files
            close input-file
              output-file
-             nongrad-file.
+             nongrad-file
+             reject-file
+             total-file.
       *
        80-clear-artifacts.
       *
       *clears output-line and ws-math-store
            move spaces to output-line.
            move spaces to ws-math-store.
+           move spaces to ws-emp-rule-applied.
       *
        90-clear-page-counters.
       *
@@ -343,6 +478,10 @@
                  from ws-page-heading
                  after advancing 2 lines
            end-if.
+           move ws-global-cntr-page to ws-std-page-no.
+           write output-line
+             from ws-std-header-line
+             after advancing 1 line.
            write output-line
              from ws-column-head-one
              after advancing 2 lines.
@@ -362,6 +501,8 @@
            write output-line
              from ws-total-budget-diff
              after advancing 1 line.
+      *
+           perform 800-check-control-totals.
       *
        160-print-totals.
       *
@@ -388,11 +529,16 @@
       *
       *processes the lines for each page
            perform 80-clear-artifacts.
+           add 1 to ws-total-records-read.
            if il-emp-code = cnst-nongrad-code
                perform 600-create-nongrad-file
            else
-               perform 300-create-output-line
-               subtract 1 from ws-global-cntr-line
+               if il-emp-code = cnst-grad-code
+                   perform 300-create-output-line
+                   subtract 1 from ws-global-cntr-line
+               else
+                   perform 700-write-reject
+               end-if
            end-if.
            perform 50-read-input-file.
       *
@@ -402,23 +548,31 @@
            if il-emp-code      = cnst-grad-code            then
                if il-emp-years > cnst-grad-analyst-start   then
                    move cnst-analyst   to ws-emp-position
+                   move "GRAD, ANALYST BAND"
+                                       to ws-emp-rule-applied
                    add 1               to ws-cntr-analyst
                    add 1               to ws-global-cntr-analyst
                end-if
                if il-emp-years <= cnst-grad-analyst-start  and
                  il-emp-years  >= cnst-grad-prog-high      then
                    move cnst-senprog   to ws-emp-position
+                   move "GRAD, SR PROG BAND"
+                                       to ws-emp-rule-applied
                    add 1               to ws-cntr-senprog
                    add 1               to ws-global-cntr-senprog
                end-if
                if il-emp-years < cnst-grad-prog-high       and
                  il-emp-years  > cnst-grad-prog-low        then
                    move cnst-prog      to ws-emp-position
+                   move "GRAD, PROG BAND"
+                                       to ws-emp-rule-applied
                    add 1               to ws-cntr-prog
                    add 1               to ws-global-cntr-prog
                end-if
                if il-emp-years <= cnst-grad-prog-low       then
                    move spaces         to ws-emp-position
+                   move "GRAD, UNCLASSIFIED"
+                                       to ws-emp-rule-applied
                    add 1               to ws-cntr-unclass
                end-if
            end-if.
@@ -435,6 +589,9 @@
            write output-line
              from ws-print-line
              before advancing 1 line.
+           write output-line
+             from ws-audit-line
+             before advancing 1 line.
       *
        400-calculations.
       *
@@ -609,5 +766,42 @@
       *
       *creates output file for new data file
            write nongrad-line from input-line.
+      *
+      *writes a record with an unrecognized employee code to the
+      *reject file with a reason instead of dropping it silently
+       700-write-reject.
+      *
+           move il-emp-num       to rj-emp-num.
+           move il-emp-name      to rj-emp-name.
+           move cnst-reject-reason to rj-reason.
+           write reject-line.
+      *
+      *compares the trailer's expected count against the number of
+      *records actually read and flags a mismatch on the report
+       800-check-control-totals.
+      *
+           move ws-expected-count      to ws-ctl-expected-count.
+           move ws-total-records-read  to ws-ctl-actual-count.
+           if ws-total-records-read = ws-expected-count
+               move ctl-status-ok      to ws-ctl-count-status
+           else
+               move ctl-status-mismatch to ws-ctl-count-status
+           end-if.
+           write output-line
+             from ws-control-line
+             after advancing 1 line.
+      *
+      *signal a bad run to any batch job watching this program's
+      *completion status
+           if ws-ctl-count-status = ctl-status-mismatch
+               move 8 to return-code
+           end-if.
+      *
+      *hands the final graduate budget total to the consolidated
+      *budget report
+       900-write-budget-total.
+      *
+           move ws-math-budget-diff to tl-budget-total.
+           write total-line.
       *
        end program A5-SalaryReport-5A.
\ No newline at end of file
