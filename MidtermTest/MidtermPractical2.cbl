@@ -2,6 +2,21 @@
        PROGRAM-ID. MidtermPractical2.
        AUTHOR. Rob Savoie.
        DATE-WRITTEN. Feb 22/2023.
+      *
+      *Modification History:
+      *  Aug 08/2026 - RS - replaced the hardcoded provincial-rate
+      *                     if-chain with a rate table, so a new
+      *                     province is added as a table entry.
+      *  Aug 08/2026 - RS - generalized the average-tax calculation
+      *                     to every province, not just Ontario.
+      *  Aug 08/2026 - RS - Total Tax and the per-province averages
+      *                     now carry a year-to-date balance forward
+      *                     from a totals file instead of resetting
+      *                     to zero every pay period.
+      *  Aug 08/2026 - RS - replaced the flat federal tax rate with a
+      *                     graduated bracket table.
+      *  Aug 08/2026 - RS - added a net pay column (gross salary
+      *                     less total tax) to the detail line.
       *
        environment division.
        input-output section.
@@ -14,6 +29,14 @@
             select print-file
                 assign to '../../../data/test2.out'
                 organization is line sequential.
+      *
+      *ytd-file declaration - carries the opening year-to-date total
+      *tax and per-province tax figures forward from run to run
+      *
+            select ytd-file
+                assign to '../../../data/MidtermPractical2-YTD.dat'
+                organization is line sequential
+                file status is ws-ytd-file-status.
       *
        data division.
        file section.
@@ -29,9 +52,19 @@
       *
        fd print-file
            data record is print-line
-           record contains 64 characters.
+           record contains 76 characters.
+      *
+       01 print-line                   pic x(76).
       *
-       01 print-line                   pic x(64).
+       fd ytd-file
+           data record is ytd-record
+           record contains 50 characters.
+      *
+       01 ytd-record.
+           05 ytd-tot-tax               pic 9(6).
+           05 ytd-prov-stat-entry            occurs 4 times.
+               10 ytd-prov-tax-count         pic 9(4).
+               10 ytd-prov-tax-total         pic 9(7).
       *
        working-storage section.
       *
@@ -40,11 +73,14 @@
            05 filler                   pic x(11)    value "Total Tax: ".
            05 ws-total-tot-tax         pic $$$$,$$9 value spaces.
       *
-       01 ws-total-2.
-           05 filler                   pic x(35)    value spaces.
-           05 filler                   pic x(21)    value
-                                       "Average Ontario Tax: ".
-           05 ws-avg-ont-tax           pic $$$$,$$9 value space.
+      *one average-tax line prints per province seen in the run
+       01 ws-avg-line.
+           05 filler                   pic x(30)    value spaces.
+           05 filler                   pic x(8)     value "Average ".
+           05 ws-al-prov-code          pic xx.
+           05 filler                   pic x(6)     value " Tax: ".
+           05 ws-al-avg                pic $$$$,$$9.
+           05 filler                   pic x(10)    value spaces.
       *
        01 ws-heading1.
            05 filler                   pic x(2)     value spaces.
@@ -58,6 +94,8 @@
            05 filler                   pic x(3)     value spaces.
            05 filler                   pic x(5)     value "Total".
            05 filler                   pic x        value spaces.
+           05 filler                   pic x(5)     value spaces.
+           05 filler                   pic x(7)     value "Net Pay".
       *
        01 ws-heading2.
            05 filler                   pic x(35)    value spaces.
@@ -67,6 +105,7 @@
            05 filler                   pic x(7)     value spaces.
            05 filler                   pic x(3)     value "Tax".
            05 filler                   pic xx       value spaces.
+           05 filler                   pic x(12)    value spaces.
       *
        01 ws-detail-line.
            05 filler                   pic x(2).
@@ -79,22 +118,67 @@
            05 ws-prov-tax              pic zz,zzz.
            05 filler                   pic x(5).
            05 ws-tot-tax               pic zz,zzz.
+           05 filler                   pic x(5).
+           05 ws-net-pay               pic zzz,zz9.
       *
       *end of flag constants
+      *file status for the ytd file - checked so a missing ytd file
+      *on the very first run doesn't abort the run
+       77 ws-ytd-file-status           pic xx       value spaces.
+      *
        77 ws-eof                       pic x        value "n".
        77 ws-eof-y                     pic x        value "y".
        77 ws-eof-n                     pic x        value "n".
       *
-      *constants
-       77 cnst-fed-tax                 pic 9v999    value 0.214.
-       77 cnst-alb-tax                 pic 9v999    value 0.078.
-       77 cnst-ont-tax                 pic 9v9999   value 0.1491.
-       77 cnst-que-tax                 pic 9v9999   value 0.1970.
-       77 cnst-man-tax                 pic 9v9      value 0.1.
-       77 cnst-ab-code                 pic xx       value "AB".
-       77 cnst-on-code                 pic xx       value "ON".
-       77 cnst-qc-code                 pic xx       value "QC".
-       77 cnst-mb-code                 pic xx       value "MB".
+      *federal tax bracket table - each entry is the top of the band
+      *and the marginal rate charged on income falling inside it
+       01 ws-fed-bracket-values.
+           05 filler                   pic x(11)    value
+                                       "00500001500".
+           05 filler                   pic x(11)    value
+                                       "01000002050".
+           05 filler                   pic x(11)    value
+                                       "01500002600".
+           05 filler                   pic x(11)    value
+                                       "99999992900".
+      *
+       01 ws-fed-bracket-table redefines ws-fed-bracket-values.
+           05 ws-fed-bracket-entry           occurs 4 times
+                                              indexed ws-fed-idx.
+               10 ws-fed-bracket-upper       pic 9(7).
+               10 ws-fed-bracket-rate        pic v9999.
+      *
+       77 ws-fed-bracket-size            pic 9        value 4.
+       77 ws-fed-prev-upper              pic 9(7)     value 0.
+       77 ws-fed-bracket-taxable         pic 9(7)v99  value 0.
+       77 ws-fed-bracket-tax             pic 9(5)v99  value 0.
+      *
+      *provincial tax rate table - add a province by adding an entry
+      *here instead of another branch in 400-calculate-prov-tax
+       01 ws-prov-rate-values.
+           05 filler                   pic x(7)     value "AB00780".
+           05 filler                   pic x(7)     value "ON01491".
+           05 filler                   pic x(7)     value "QC01970".
+           05 filler                   pic x(7)     value "MB01000".
+      *
+       01 ws-prov-rate-table redefines ws-prov-rate-values.
+           05 ws-prov-rate-entry            occurs 4 times
+                                             indexed ws-prov-idx.
+               10 ws-prov-code              pic xx.
+               10 ws-prov-rate               pic 9v9999.
+      *
+       77 ws-prov-table-size            pic 9        value 4.
+      *
+       01 ws-prov-lookup-flags.
+           05 ws-prov-found-flag        pic x        value "n".
+               88 prov-found            value "y".
+      *
+      *per-province count/total, indexed the same as the rate table,
+      *used to compute an average provincial tax for every province
+       01 ws-prov-stats.
+           05 ws-prov-stat-entry            occurs 4 times.
+               10 ws-prov-tax-count         pic 9(4)  value 0.
+               10 ws-prov-tax-total         pic 9(7)  value 0.
       *
       *math variables
        01 math-storage.
@@ -102,15 +186,16 @@
            05 math-fed-tax             pic 9(5)v99.
            05 math-prov-tax            pic 9(5).
            05 math-total-tax           pic 9(5).
+           05 math-net-pay             pic 9(6).
        01 math-totals.
            05 math-total-tot-tax       pic 9(6).
-           05 math-total-ont           pic 9(6).
-       01 on-counter                   pic 99       value 0.
       *
        procedure division.
        000-main.
       *
            perform 25-open-files.
+      *
+           perform 30-load-ytd-totals.
       *
            perform 80-read-file.
       *
@@ -124,8 +209,10 @@
       *
            write print-line
              from ws-total-1 after advancing 2 lines.
-           write print-line
-             from ws-total-2 after advancing 1 lines.
+      *
+           perform 700-print-province-averages.
+      *
+           perform 720-save-ytd-totals.
       *
            perform 75-close-files.
       *
@@ -135,6 +222,37 @@
       *
            open input in-file,
              output print-file.
+      *
+      *primes this run's totals with the opening year-to-date balance
+      *carried over from the last run, so Total Tax and the
+      *per-province averages accumulate across the whole year instead
+      *of resetting every pay period
+       30-load-ytd-totals.
+      *
+           open input ytd-file.
+      *
+           if ws-ytd-file-status equals "35"
+               move 0 to math-total-tot-tax
+           else
+               read ytd-file
+                   at end
+                       move 0 to math-total-tot-tax
+                   not at end
+                       move ytd-tot-tax to math-total-tot-tax
+                       perform 35-load-one-ytd-province
+                         varying ws-prov-idx from 1 by 1
+                         until ws-prov-idx > ws-prov-table-size
+               end-read
+           end-if.
+      *
+           close ytd-file.
+      *
+       35-load-one-ytd-province.
+      *
+           move ytd-prov-tax-count(ws-prov-idx)
+             to ws-prov-tax-count(ws-prov-idx).
+           move ytd-prov-tax-total(ws-prov-idx)
+             to ws-prov-tax-total(ws-prov-idx).
       *
        50-clear-artifacts.
       *clear artifacts from working storage
@@ -164,7 +282,6 @@
            perform 300-calculate-fed-tax.
            perform 400-calculate-prov-tax.
            perform 500-calculate-totals.
-           perform 600-calculate-average.
       *
            perform 150-write-lines.
       *
@@ -185,53 +302,73 @@
              giving math-taxable-income.
       *
        300-calculate-fed-tax.
-      *multiply taxable income by federal tax rate then
-      *move the rounded value to the appropriate detail line variable
-      *    
-           multiply math-taxable-income
-                 by cnst-fed-tax
-             giving math-fed-tax rounded.
+      *walk the bracket table applying each band's marginal rate to
+      *only the slice of taxable income that falls inside that band,
+      *then move the total to the detail line variable
+      *
+           move 0 to math-fed-tax.
+           move 0 to ws-fed-prev-upper.
+      *
+           perform 320-apply-fed-bracket
+             varying ws-fed-idx from 1 by 1
+             until ws-fed-idx > ws-fed-bracket-size.
       *
            move math-fed-tax       to ws-fed-tax.
       *
-       400-calculate-prov-tax.
-      *calculate provincial taxes by multiplying taxable income by
-      *provincial tax amount. ontario gets added to a total and
-      *increments a counter for later use.
+       320-apply-fed-bracket.
       *
-           if      province-code equals cnst-on-code
-             then
-               multiply math-taxable-income
-                     by cnst-ont-tax
-                 giving math-prov-tax rounded
+           if math-taxable-income > ws-fed-prev-upper
+               if math-taxable-income < ws-fed-bracket-upper(ws-fed-idx)
+                   subtract ws-fed-prev-upper from math-taxable-income
+                     giving ws-fed-bracket-taxable
+               else
+                   subtract ws-fed-prev-upper
+                       from ws-fed-bracket-upper(ws-fed-idx)
+                     giving ws-fed-bracket-taxable
+               end-if
       *
-                    add math-prov-tax
-                     to math-total-ont rounded
+               multiply ws-fed-bracket-taxable
+                     by ws-fed-bracket-rate(ws-fed-idx)
+                 giving ws-fed-bracket-tax rounded
       *
-                    add 1
-                     to on-counter
+               add ws-fed-bracket-tax to math-fed-tax
+           end-if.
       *
-           else if province-code equals cnst-ab-code
-             then
-               multiply math-taxable-income
-                     by cnst-alb-tax
-                 giving math-prov-tax rounded
+           move ws-fed-bracket-upper(ws-fed-idx) to ws-fed-prev-upper.
       *
-           else if province-code equals cnst-qc-code
-             then
-               multiply math-taxable-income
-                     by cnst-que-tax
-                 giving math-prov-tax rounded
+       400-calculate-prov-tax.
+      *calculate provincial tax by looking the province code up in
+      *the rate table and multiplying taxable income by its rate
       *
-           else if province-code equals cnst-mb-code
-             then
+           move 0 to math-prov-tax.
+      *
+           perform 420-lookup-prov-rate.
+      *
+           if prov-found
                multiply math-taxable-income
-                     by cnst-man-tax
+                     by ws-prov-rate(ws-prov-idx)
                  giving math-prov-tax rounded
       *
+               add 1 to ws-prov-tax-count(ws-prov-idx)
+               add math-prov-tax
+                to ws-prov-tax-total(ws-prov-idx)
            end-if.
       *
            move math-prov-tax to ws-prov-tax.
+      *
+       420-lookup-prov-rate.
+      *
+           move "n" to ws-prov-found-flag.
+           perform 425-search-prov-rate
+             varying ws-prov-idx from 1 by 1
+             until ws-prov-idx > ws-prov-table-size
+                or prov-found.
+      *
+       425-search-prov-rate.
+      *
+           if province-code equals ws-prov-code(ws-prov-idx)
+               move "y" to ws-prov-found-flag
+           end-if.
       *
        500-calculate-totals.
       *add up totals and move to total sections of detail line
@@ -244,15 +381,57 @@
       *
            add math-fed-tax
             to math-prov-tax
-        giving ws-tot-tax rounded.
+        giving math-total-tax rounded.
+      *
+           move math-total-tax to ws-tot-tax.
+      *
+           subtract math-total-tax
+               from gross-salary
+             giving math-net-pay.
+      *
+           move math-net-pay to ws-net-pay.
       *
            move math-total-tot-tax to ws-total-tot-tax.
       *
-       600-calculate-average.
-      *calculate ontario average tax using counter and total
+      *prints one average-tax line for each province that had at
+      *least one record processed
+       700-print-province-averages.
+      *
+           perform 710-print-one-province-average
+             varying ws-prov-idx from 1 by 1
+             until ws-prov-idx > ws-prov-table-size.
+      *
+       710-print-one-province-average.
+      *
+           if ws-prov-tax-count(ws-prov-idx) > 0
+               divide ws-prov-tax-total(ws-prov-idx)
+                   by ws-prov-tax-count(ws-prov-idx)
+               giving ws-al-avg rounded
+      *
+               move ws-prov-code(ws-prov-idx) to ws-al-prov-code
+               write print-line from ws-avg-line
+                   after advancing 1 lines
+           end-if.
+      *
+      *writes this run's ending totals back out as the new opening
+      *year-to-date balance for the next run
+       720-save-ytd-totals.
+      *
+           move math-total-tot-tax to ytd-tot-tax.
+      *
+           perform 725-save-one-ytd-province
+             varying ws-prov-idx from 1 by 1
+             until ws-prov-idx > ws-prov-table-size.
+      *
+           open output ytd-file.
+           write ytd-record.
+           close ytd-file.
+      *
+       725-save-one-ytd-province.
       *
-           divide math-total-ont
-               by on-counter
-           giving ws-avg-ont-tax rounded.
+           move ws-prov-tax-count(ws-prov-idx)
+             to ytd-prov-tax-count(ws-prov-idx).
+           move ws-prov-tax-total(ws-prov-idx)
+             to ytd-prov-tax-total(ws-prov-idx).
       *
        end program MidtermPractical2.
\ No newline at end of file
