@@ -1,8 +1,14 @@
        identification division.
-       program-id. A3-SalesComm.
+       program-id. A3-SalesComm1.
        author. Rob Savoie.
        date-written. Feb 13/2023.
       *Program Description:
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - filled in the bonus-threshold breakdown
+      *                     (300-330) and 500-print-totals so this
+      *                     variant reports the same over-max/under-
+      *                     min/bonus-earned counts as A3-SalesComm.
       *
        environment division.
       *
@@ -90,10 +96,68 @@
            05 filler                   pic x(16) value
                                        "----------------".
       *
+      *end of report totals and bonus-breakdown counts, matching
+      *the layout of A3-SalesComm's ws-end-lines/700-print-counters
+       01 ws-end-lines.
+           05 ws-total-line.
+               10 filler               pic x(41).
+               10 filler               pic x(9)   value "Totals".
+               10 ws-total-earned      pic $$,$$$,$$9 value 0.
+               10 filler               pic xx     value spaces.
+               10 ws-total-paid        pic $$,$$$,$$9 value 0.
+               10 filler               pic x(18)  value spaces.
+           05 ws-ft-bonus-over-max.
+               10 filler               pic x(38)  value
+                                   "NUMBER WITH BONUS MORE THAN MAX".
+               10 ws-over              pic zz9    value 0.
+               10 filler               pic x(49)  value spaces.
+           05 ws-ft-bonus-under-min.
+               10 filler               pic x(38)  value
+                                   "NUMBER WITH NO BONUS LESS THAN MIN".
+               10 ws-under             pic zz9    value 0.
+               10 filler               pic x(49)  value spaces.
+           05 ws-ft-sales-with-bonus.
+               10 filler               pic x(38)  value
+                                   "NUMBER OF SALESPEOPLE WITH BONUS".
+               10 ws-with              pic zz9    value 0.
+               10 filler               pic x(49)  value space.
+           05 ws-ft-sales-without-bonus.
+               10 filler               pic x(38)  value
+                                  "NUMBER OF SALESPEOPLE WITHOUT BONUS".
+               10 ws-without           pic zz9    value 0.
+               10 filler               pic x(49)  value spaces.
+           05 ws-ft-salespeople.
+               10 filler               pic x(38)  value
+                                   "NUMBER OF SALESPEOPLE".
+               10 ws-salespeople       pic zz9    value 0.
+               10 filler               pic x(49)  value spaces.
+           05 ws-ft-paid-equal.
+               10 filler               pic x(38)  value
+                                   "NUMBER  WITH PAID EQUAL EARNED".
+               10 ws-paid-equal        pic zz9    value 0.
+               10 filler               pic x(49)  value spaces.
+      *
+      *math storage
+       01 ws-math-store.
+           05 ws-math-rate             pic 9v9(4).
+           05 ws-math-earned           pic 9(7).
+           05 ws-math-above-earned     pic 9(7).
+           05 ws-math-above            pic 9(7).
+           05 ws-math-paid             pic 9(7).
+       01 ws-math-total.
+           05 ws-math-total-earned     pic 9(7).
+           05 ws-math-total-paid       pic 9(7).
+      *
       *counters
        01 ws-counters.
            05 ws-page-count            pic 99 value 1.
            05 ws-line-count            pic 99.
+           05 ws-cntr-over-max         pic 99 value 0.
+           05 ws-cntr-under-min        pic 99 value 0.
+           05 ws-cntr-salespeople      pic 99 value 0.
+           05 ws-cntr-number-equal     pic 99 value 0.
+           05 ws-cntr-bonus            pic 99 value 0.
+           05 ws-cntr-no-bonus         pic 99 value 0.
       *
       *eof constants
        77 ws-eof-flag                  pic x value "n".
@@ -102,6 +166,34 @@
       *
       *constants
        77 ws-lines-per-page            pic 99 value 10.
+       77 ws-percent-adjust            pic 999 value 100.
+       77 ws-commission-cutoff         pic 9(6) value 300000.
+       77 ws-commission-rate           pic 9v9(4) value 0.1525.
+       77 ws-bonus-earned              pic x(12)  value "BONUS EARNED".
+       77 ws-bonus-not-earned          pic x(16)  value
+                                       "BONUS NOT EARNED".
+      *
+      *detail line - one printed row per salesperson, matching the
+      *column layout of ws-heading-headings/ws-heading-underlines
+       01 ws-detail-line.
+           05 ws-id                    pic zz9.
+           05 filler                   pic x(5)   value spaces.
+           05 ws-name                  pic x(8).
+           05 filler                   pic x(2)   value spaces.
+           05 ws-sales                 pic zzz,zz9.
+           05 filler                   pic x(2)   value spaces.
+           05 ws-min                   pic zzz,zz9.
+           05 filler                   pic x(2)   value spaces.
+           05 ws-max                   pic zzz,zz9.
+           05 filler                   pic x(2)   value spaces.
+           05 ws-rate                  pic z9.9.
+           05 filler                   pic x      value "%".
+           05 filler                   pic x(2)   value spaces.
+           05 ws-earned                pic z,zzz,zz9.
+           05 filler                   pic x(2)   value spaces.
+           05 ws-paid                  pic $*,***,**9.
+           05 filler                   pic x      value spaces.
+           05 ws-bonus                 pic x(16).
       *
        procedure division.
        000-main.
@@ -111,6 +203,7 @@
            perform 120-read-file.
            perform 140-process-pages
              until ws-eof-flag equals ws-eof-Y.
+           perform 500-print-totals.
            perform 800-close-files.
            goback.
       *
@@ -165,38 +258,150 @@
       *
        200-process-lines.
       *
+           perform 250-calculate-commission.
+           perform 260-calculate-paid.
            perform 400-output-detail-line.
+           perform 270-calculate-totals.
+           add 1 to ws-cntr-salespeople.
            perform 120-read-file.
+      *
+       250-calculate-commission.
+      *
+           divide sr-rate
+               by ws-percent-adjust
+           giving ws-math-rate.
+      *
+           if sr-sales is less than or equal to ws-commission-cutoff
+             then
+               multiply sr-sales
+                     by ws-math-rate
+                 giving ws-math-earned rounded
+           else
+               subtract ws-commission-cutoff
+                   from sr-sales
+                 giving ws-math-above
+      *
+               multiply ws-commission-cutoff
+                     by ws-math-rate
+                 giving ws-math-earned rounded
+      *
+               multiply ws-math-above
+                     by ws-commission-rate
+                 giving ws-math-above-earned rounded
+      *
+               add ws-math-above-earned
+                to ws-math-earned
+           end-if.
+      *
+       260-calculate-paid.
+      *
+           perform 300-bonus-greater-than.
+           perform 310-bonus-less-than.
+           perform 320-bonus-under-minimum.
+           perform 330-bonus-over-maximum.
+      *
+           if ws-math-earned equals ws-math-paid
+             then
+               add 1 to ws-cntr-number-equal
+           end-if.
       *
        300-bonus-greater-than.
       *
-
+           if sr-sales is greater than ws-commission-cutoff
+             then
+               move ws-math-earned      to ws-math-paid
+               move ws-bonus-earned     to ws-bonus
+               add 1                    to ws-cntr-bonus
+           end-if.
       *
        310-bonus-less-than.
       *
-
+           if sr-sales is less than or equal to ws-commission-cutoff
+             then
+               move ws-math-earned      to ws-math-paid
+               move ws-bonus-not-earned to ws-bonus
+               add 1                    to ws-cntr-no-bonus
+           end-if.
       *
        320-bonus-under-minimum.
       *
-
+           if sr-sales is less than or equal to ws-commission-cutoff
+             and ws-math-earned is less than sr-min
+             then
+               move sr-min              to ws-math-paid
+               add 1                    to ws-cntr-under-min
+           end-if.
       *
        330-bonus-over-maximum.
       *
-
+           if sr-sales is greater than ws-commission-cutoff
+             and ws-math-earned is greater than sr-max
+             then
+               move sr-max              to ws-math-paid
+               add 1                    to ws-cntr-over-max
+           end-if.
+      *
+       270-calculate-totals.
+      *
+           add ws-math-earned
+            to ws-math-total-earned rounded.
+           add ws-math-paid
+            to ws-math-total-paid   rounded.
       *
        400-output-detail-line.
+      *
+           move sr-sman-num             to ws-id.
+           move sr-name                 to ws-name.
+           move sr-sales                to ws-sales.
+           move sr-min                  to ws-min.
+           move sr-max                  to ws-max.
+           move sr-rate                 to ws-rate.
+           move ws-math-earned          to ws-earned.
+           move ws-math-paid            to ws-paid.
       *
            write report-line
-             from ws-line-count
+             from ws-detail-line
              before advancing 2 lines.
       *
        500-print-totals.
       *
-
+           move ws-math-total-earned to ws-total-earned.
+           move ws-math-total-paid   to ws-total-paid.
+           write report-line
+             from ws-total-line
+             before advancing 2 lines.
+      *
+           move ws-cntr-over-max     to ws-over.
+           move ws-cntr-under-min    to ws-under.
+           move ws-cntr-bonus        to ws-with.
+           move ws-cntr-no-bonus     to ws-without.
+           move ws-cntr-salespeople  to ws-salespeople.
+           move ws-cntr-number-equal to ws-paid-equal.
+      *
+           write report-line
+             from ws-ft-bonus-over-max
+             before advancing 1 line.
+           write report-line
+             from ws-ft-bonus-under-min
+             before advancing 2 lines.
+      *
+           write report-line
+             from ws-ft-sales-with-bonus
+             before advancing 1 line.
+           write report-line
+             from ws-ft-sales-without-bonus
+             before advancing 1 line.
+           write report-line
+             from ws-ft-salespeople
+             before advancing 2 lines.
+      *
+           write report-line
+             from ws-ft-paid-equal
+             before advancing 1 line.
       *
        800-close-files.
       *
            close sales-file
              report-file.
       *
-       end program A3-SalesComm.
\ No newline at end of file
+       end program A3-SalesComm1.
\ No newline at end of file
