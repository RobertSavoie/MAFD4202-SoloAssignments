@@ -2,6 +2,31 @@
        program-id. A4-SalaryReport.
        author. Rob Savoie.
        date-written. Mar 08/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - stamp the report heading with the real
+      *                     run date instead of a fixed literal.
+      *  Aug 08/2026 - RS - print company-wide headcount and total
+      *                     increase dollars by position at the end
+      *                     of the run.
+      *  Aug 08/2026 - RS - sort the input by computed position band
+      *                     before printing so each page's class mix
+      *                     is coherent instead of arriving in
+      *                     A4.dat's original order.
+      *  Aug 08/2026 - RS - added a Contract employee code (flat
+      *                     increase rate) alongside the graduate/
+      *                     non-graduate bands.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - print the specific rule that set each
+      *                     employee's increase on a follow-on line
+      *                     under the detail row, for compensation
+      *                     audits.
+      *  Aug 08/2026 - RS - sort the input into its own banded scratch
+      *                     file instead of giving straight back into
+      *                     input-file - sort-rec is a byte wider than
+      *                     input-line and was shifting every field by
+      *                     one on the way back in.
       *
        environment division.
       *
@@ -15,6 +40,28 @@
            select output-file
                assign to "../../../data/A4-SalaryReport.out"
                organization is line sequential.
+      *
+           select sort-work-file
+               assign to "a4sortwk.tmp".
+      *
+      *scratch file that catches the sort's banded output - sort-rec
+      *is a byte wider than input-line's own record (it carries the
+      *computed band ahead of the employee fields), so it cannot be
+      *sorted straight back into input-file without shifting every
+      *field by a byte; 098-rewrite-sorted-input strips the band back
+      *off this file and rewrites input-file the way the rest of the
+      *report already expects it
+           select sorted-band-file
+               assign to "a4sortband.tmp"
+               organization is line sequential.
+      *
+      *holds the band-sorted, band-stripped copy of the extract -
+      *report processing reads this file rather than A4.dat itself,
+      *so A4.dat is never opened for output and cannot be truncated
+      *or corrupted by an interrupted sort/rewrite
+           select sorted-file
+               assign to "a4sorted.tmp"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -28,6 +75,46 @@
            05 il-emp-code              pic x.
            05 il-emp-years             pic 99.
            05 il-emp-sal               pic 9(5)v99.
+      *
+      *sort work file - same layout as input-line plus a leading
+      *computed position-band number so employees print grouped by
+      *class (analyst/sen prog/prog/jr prog/unclassified) instead of
+      *in raw A4.dat order
+       sd sort-work-file.
+      *
+       01 sort-rec.
+           05 srt-band                 pic 9.
+           05 srt-emp-num               pic xxx.
+           05 srt-emp-name              pic x(15).
+           05 srt-emp-code              pic x.
+           05 srt-emp-years             pic 99.
+           05 srt-emp-sal               pic 9(5)v99.
+      *
+      *catches the sort's banded output - same shape as sort-rec
+       fd sorted-band-file
+           data record is sorted-band-line
+           record contains 29 characters.
+      *
+       01 sorted-band-line.
+           05 sbl-band                 pic 9.
+           05 sbl-emp-num               pic xxx.
+           05 sbl-emp-name              pic x(15).
+           05 sbl-emp-code              pic x.
+           05 sbl-emp-years             pic 99.
+           05 sbl-emp-sal               pic 9(5)v99.
+      *
+      *band-sorted copy of the extract, band stripped back off - the
+      *report's read loop (50-read-input-file) reads this file
+       fd sorted-file
+           data record is sorted-rec
+           record contains 28 characters.
+      *
+       01 sorted-rec.
+           05 srec-emp-num              pic xxx.
+           05 srec-emp-name             pic x(15).
+           05 srec-emp-code             pic x.
+           05 srec-emp-years            pic 99.
+           05 srec-emp-sal              pic 9(5)v99.
       *
        fd output-file
            data record is output-line
@@ -42,7 +129,7 @@
            05 filler                   pic x(24)   value
                                        "Rob Savoie, Assignment 4".
            05 filler                   pic x(15)   value spaces.
-           05 filler                   pic x(8)    value "20220111".
+           05 ws-name-line-date        pic 9(8).
            05 filler                   pic x(26)   value spaces.
            05 filler                   pic x(7)    value "1951043".
       *
@@ -57,6 +144,20 @@
            05 ws-page-number           pic z9.
            05 filler                   pic x(6).
       *
+      *standardized run date/time/page header, printed on every page
+      *right under the page heading
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(38)    value spaces.
+      *
       *top column header
        01 ws-column-head-one.
            05 filler                   pic x       value spaces.
@@ -116,6 +217,15 @@
            05 ws-emp-new-salary        pic $z,zzz,zz9.99
                                                    value 0.
       *
+      *audit-trail follow-on line - shows which rule paragraph
+      *actually set this employee's increase, for compensation
+      *audits without having to re-derive it from the code
+       01 ws-audit-line.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(6)    value "RULE: ".
+           05 ws-emp-rule-applied      pic x(30)   value spaces.
+           05 filler                   pic x(35)   value spaces.
+      *
       *employee class heading
        01 ws-class-heading.
            05 filler                   pic x       value spaces.
@@ -150,6 +260,16 @@
            05 ws-unclassified-total    pic z9      value 0.
            05 filler                   pic xx      value spaces.
       *
+      *contract headcount for this page - added below the main class
+      *line since that line is already at the 80-column limit
+       01 ws-class-contract-line.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(26)   value
+                                       "CONTRACT STAFF THIS PAGE:".
+           05 filler                   pic x(5)    value spaces.
+           05 ws-contract-page-total   pic z9      value 0.
+           05 filler                   pic x(46)   value spaces.
+      *
       *first average line
        01 ws-increase-average-one.
            05 filler                   pic x       value spaces.
@@ -181,6 +301,92 @@
                                                    value 0.
            05 filler                   pic x(12)   value spaces.
       *
+      *third average line - contract staff
+       01 ws-increase-average-three.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(9)    value "CONTRACT=".
+           05 ws-contract-average      pic z,zz9.99
+                                                   value 0.
+           05 filler                   pic x(63)   value spaces.
+      *
+      *company-wide headcount heading, reuses the class-heading
+      *column layout so the position labels line up
+       01 ws-company-heading.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(15)   value
+                                       "COMPANY TOTALS:".
+           05 filler                   pic x(8)    value spaces.
+           05 filler                   pic x(7)    value "Analyst".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(8)    value "Sen Prog".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(4)    value "Prog".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(7)    value "Jr Prog".
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(12)   value "Unclassified".
+           05 filler                   pic x(2)    value spaces.
+      *
+      *company-wide headcount totals, accumulated over every page
+       01 ws-company-headcounts.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(15)   value
+                                       "TOTAL HEADCOUNT".
+           05 filler                   pic x(8)    value spaces.
+           05 ws-company-analyst-total pic zz9     value 0.
+           05 filler                   pic x(9)    value spaces.
+           05 ws-company-senprog-total pic zz9     value 0.
+           05 filler                   pic x(5)    value spaces.
+           05 ws-company-prog-total    pic zz9     value 0.
+           05 filler                   pic x(8)    value spaces.
+           05 ws-company-jrprog-total  pic zz9     value 0.
+           05 filler                   pic x(13)   value spaces.
+           05 ws-company-unclass-total pic zz9     value 0.
+           05 filler                   pic x(2)    value spaces.
+      *
+      *company-wide total increase dollars by position
+       01 ws-company-dollars-one.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(23)   value
+                                       "TOTAL INCREASE DOLLARS:".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(8)    value "ANALYST=".
+           05 filler                   pic xx      value spaces.
+           05 ws-company-analyst-dollars pic $$$,$$9.99
+                                                   value 0.
+           05 filler                   pic xxx     value spaces.
+           05 filler                   pic x(9)    value "SEN PROG=".
+           05 filler                   pic xx      value spaces.
+           05 ws-company-senprog-dollars pic $$$,$$9.99
+                                                   value 0.
+           05 filler                   pic x(10)   value spaces.
+      *
+       01 ws-company-dollars-two.
+           05 filler                   pic x(26)   value spaces.
+           05 filler                   pic x(5)    value "PROG=".
+           05 filler                   pic xx      value spaces.
+           05 ws-company-prog-dollars  pic $$$,$$9.99
+                                                   value 0.
+           05 filler                   pic xxx     value spaces.
+           05 filler                   pic x(8)    value "JR PROG=".
+           05 filler                   pic xx      value spaces.
+           05 ws-company-jrprog-dollars pic $$$,$$9.99
+                                                   value 0.
+           05 filler                   pic x(14)   value spaces.
+      *
+      *company-wide contract headcount and increase dollars
+       01 ws-company-contract-line.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(9)    value "CONTRACT:".
+           05 filler                   pic xx      value spaces.
+           05 filler                   pic x(6)    value "COUNT=".
+           05 ws-company-contract-total pic zz9    value 0.
+           05 filler                   pic x(4)    value spaces.
+           05 filler                   pic x(6)    value "TOTAL=".
+           05 ws-company-contract-dollars pic $$$,$$9.99
+                                                   value 0.
+           05 filler                   pic x(39)   value spaces.
+      *
       *regular math variables
        01 ws-math-store.
            05 ws-math-increase-pay     pic 9(9)v99.
@@ -194,6 +400,7 @@
            05 ws-math-senprog-total    pic 9(7)v9(4).
            05 ws-math-prog-total       pic 9(7)v9(4).
            05 ws-math-jrprog-total     pic 9(7)v9(4).
+           05 ws-math-contract-total   pic 9(7)v9(4).
       *
       *page specific counters
        01 ws-page-counters.
@@ -202,6 +409,7 @@
            05 ws-cntr-prog             pic 99      value 0.
            05 ws-cntr-jrprog           pic 99      value 0.
            05 ws-cntr-unclass          pic 99      value 0.
+           05 ws-cntr-contract         pic 99      value 0.
       *
       *global counters
        01 ws-global-counters.
@@ -211,6 +419,8 @@
            05 ws-global-cntr-senprog   pic 99      value 0.
            05 ws-global-cntr-prog      pic 99      value 0.
            05 ws-global-cntr-jrprog    pic 99      value 0.
+           05 ws-global-cntr-unclass   pic 99      value 0.
+           05 ws-global-cntr-contract  pic 99      value 0.
 
       *
       *eof constants
@@ -218,10 +428,21 @@
        77 eof-Y                        pic x       value "y".
        77 eof-N                        pic x       value "n".
       *
+      *eof flag for the presort pass over the raw input file
+       77 srt-eof-flag                 pic x       value "n".
+       77 srt-eof-Y                    pic x       value "y".
+       77 srt-eof-N                    pic x       value "n".
+      *
+      *eof flag for the band strip/rewrite pass
+       77 sbl-eof-flag                 pic x       value "n".
+       77 sbl-eof-Y                    pic x       value "y".
+       77 sbl-eof-N                    pic x       value "n".
+      *
       *constants
        77 cnst-lines-per-page          pic 99      value 10.
        77 cnst-grad-code               pic x       value "G".
        77 cnst-nongrad-code            pic x       value "N".
+       77 cnst-contract-code           pic x       value "C".
        77 cnst-grad-analyst-start      pic 99      value 15.
        77 cnst-grad-prog-high          pic 9       value 7.
        77 cnst-grad-prog-low           pic 9       value 2.
@@ -231,21 +452,26 @@
        77 cnst-senprog                 pic x(8)    value "SEN PROG".
        77 cnst-prog                    pic x(4)    value "PROG".
        77 cnst-jrprog                  pic x(7)    value "JR PROG".
+       77 cnst-contract                pic x(8)    value "CONTRACT".
        77 cnst-analyst-increase        pic x(5)    value "12.8%".
        77 cnst-senprog-increase        pic x(5)    value " 9.3%".
        77 cnst-prog-increase           pic x(5)    value " 6.7%".
        77 cnst-jrprog-increase         pic x(5)    value " 3.2%".
        77 cnst-unclass-increase        pic x(5)    value spaces.
+       77 cnst-contract-increase       pic x(5)    value " 8.5%".
        77 cnst-math-analyst-increase   pic 99v9    value 12.8.
        77 cnst-math-senprog-increase   pic 9v9     value 9.3.
        77 cnst-math-prog-increase      pic 9v9     value 6.7.
        77 cnst-math-jrprog-increase    pic 9v9     value 3.2.
        77 cnst-math-unclass-increase   pic 9       value 0.
+       77 cnst-math-contract-increase  pic 9v9     value 8.5.
 
       *
        procedure division.
       *
        000-main.
+      *
+           perform 090-sort-input-file.
       *
            perform 25-open-files.
       *
@@ -257,28 +483,142 @@
              until eof-flag equals eof-Y.
       *
            perform 150-print-average-increases.
+      *
+           perform 160-print-company-totals.
       *
            perform 75-close-files.
       *
            goback.
       *
+      *sorts the raw extract into position-band order so each page's
+      *class mix comes out coherent
+       090-sort-input-file.
+      *
+           sort sort-work-file
+               on ascending key srt-band
+               input procedure is 095-release-sort-records
+               giving sorted-band-file.
+      *
+           perform 098-rewrite-sorted-input.
+      *
+      *drives the presort pass - reads the raw input file record by
+      *record and releases each one with its computed band
+       095-release-sort-records.
+      *
+           open input input-file.
+           perform 096-read-and-release-record
+             until srt-eof-flag = srt-eof-Y.
+           close input-file.
+      *
+       096-read-and-release-record.
+      *
+           read input-file
+               at end
+                   move srt-eof-Y to srt-eof-flag
+               not at end
+                   perform 097-determine-band
+                   move il-emp-num     to srt-emp-num
+                   move il-emp-name    to srt-emp-name
+                   move il-emp-code    to srt-emp-code
+                   move il-emp-years   to srt-emp-years
+                   move il-emp-sal     to srt-emp-sal
+                   release sort-rec
+           end-read.
+      *
+      *works out the position band for one input record using the
+      *same graduate/non-graduate/contract bands as 300-is-graduate,
+      *350-not-graduate, and 380-is-contract, without touching any of
+      *the report counters
+       097-determine-band.
+      *
+           move 6 to srt-band.
+      *
+           if il-emp-code      =  cnst-grad-code          then
+               if il-emp-years >  cnst-grad-analyst-start then
+                   move 1 to srt-band
+               end-if
+               if il-emp-years <= cnst-grad-analyst-start and
+                  il-emp-years >= cnst-grad-prog-high     then
+                   move 2 to srt-band
+               end-if
+               if il-emp-years <  cnst-grad-prog-high     and
+                  il-emp-years >  cnst-grad-prog-low      then
+                   move 3 to srt-band
+               end-if
+           end-if.
+           if il-emp-code      =  cnst-nongrad-code       then
+               if il-emp-years >  cnst-nongrad-prog-start then
+                   move 3 to srt-band
+               end-if
+               if il-emp-years <= cnst-nongrad-prog-start and
+                  il-emp-years >  cnst-nongrad-jr-start   then
+                   move 4 to srt-band
+               end-if
+           end-if.
+           if il-emp-code      =  cnst-contract-code      then
+               move 5 to srt-band
+           end-if.
+      *
+      *strips the band back off the sort's output and writes it to
+      *its own sorted-file, in band order - A4.dat (input-file) is
+      *never opened for output, so an interruption here cannot
+      *truncate or corrupt the source extract
+       098-rewrite-sorted-input.
+      *
+           open input sorted-band-file.
+           open output sorted-file.
+      *
+           perform 099-copy-one-sorted-record
+             until sbl-eof-flag = sbl-eof-Y.
+      *
+           close sorted-band-file
+                 sorted-file.
+      *
+       099-copy-one-sorted-record.
+      *
+           read sorted-band-file
+               at end
+                   move sbl-eof-Y to sbl-eof-flag
+               not at end
+                   move sbl-emp-num    to srec-emp-num
+                   move sbl-emp-name   to srec-emp-name
+                   move sbl-emp-code   to srec-emp-code
+                   move sbl-emp-years  to srec-emp-years
+                   move sbl-emp-sal    to srec-emp-sal
+                   write sorted-rec
+           end-read.
+      *
       *open files
        25-open-files.
       *
-           open input input-file.
+           open input sorted-file.
            open output output-file.
       *
-      *read input file
+      *get the current run date
+           accept ws-name-line-date from date yyyymmdd.
+           move ws-name-line-date to ws-std-run-date.
+           accept ws-std-run-time from time.
+      *
+      *read input file - reads the band-sorted copy rather than
+      *A4.dat itself, moving fields into input-line so the rest of
+      *the report keeps using the il- names it always has
        50-read-input-file.
       *
-           read input-file
+           read sorted-file
                at end
-                   move eof-Y to eof-flag.
+                   move eof-Y to eof-flag
+               not at end
+                   move srec-emp-num    to il-emp-num
+                   move srec-emp-name   to il-emp-name
+                   move srec-emp-code   to il-emp-code
+                   move srec-emp-years  to il-emp-years
+                   move srec-emp-sal    to il-emp-sal
+           end-read.
       *
       *closes files
        75-close-files.
       *
-           close input-file
+           close sorted-file
                output-file.
       *
       *clears output-line and ws-math-store
@@ -286,6 +626,7 @@
       *
            move spaces to output-line.
            move spaces to ws-math-store.
+           move spaces to ws-emp-rule-applied.
       *
       *resets counters to 0 for each page
        90-clear-page-counters.
@@ -295,6 +636,7 @@
            move 0 to ws-cntr-prog.
            move 0 to ws-cntr-jrprog.
            move 0 to ws-cntr-unclass.
+           move 0 to ws-cntr-contract.
       *
       *prints report heading
        100-print-report-heading.
@@ -321,6 +663,10 @@
                  from ws-page-heading
                  after advancing 2 lines
            end-if.
+           move ws-global-cntr-page to ws-std-page-no.
+           write output-line
+             from ws-std-header-line
+             after advancing 1 line.
            write output-line
              from ws-column-head-one
              after advancing 2 lines.
@@ -336,6 +682,42 @@
       *
            write output-line
              from ws-increase-average-two.
+      *
+           write output-line
+             from ws-increase-average-three.
+      *
+      *prints company-wide headcount and increase-dollar totals
+       160-print-company-totals.
+      *
+           move ws-global-cntr-analyst    to ws-company-analyst-total.
+           move ws-global-cntr-senprog    to ws-company-senprog-total.
+           move ws-global-cntr-prog       to ws-company-prog-total.
+           move ws-global-cntr-jrprog     to ws-company-jrprog-total.
+           move ws-global-cntr-unclass    to ws-company-unclass-total.
+           move ws-global-cntr-contract   to ws-company-contract-total.
+      *
+           move ws-math-analyst-total     to ws-company-analyst-dollars.
+           move ws-math-senprog-total     to ws-company-senprog-dollars.
+           move ws-math-prog-total        to ws-company-prog-dollars.
+           move ws-math-jrprog-total      to ws-company-jrprog-dollars.
+           move ws-math-contract-total    to
+                                       ws-company-contract-dollars.
+      *
+           write output-line
+             from ws-company-heading
+             after advancing 2 lines.
+           write output-line
+             from ws-company-headcounts
+             before advancing 1 line.
+           write output-line
+             from ws-company-dollars-one
+             before advancing 2 lines.
+           write output-line
+             from ws-company-dollars-two
+             before advancing 1 line.
+           write output-line
+             from ws-company-contract-line
+             before advancing 1 line.
       *
       *processes each page until the counter goes over 10
        200-process-pages.
@@ -361,24 +743,33 @@
            if il-emp-code      =  cnst-grad-code          then
                if il-emp-years >  cnst-grad-analyst-start then
                    move cnst-analyst   to ws-emp-position
-                   add  1              to ws-cntr-analyst 
-                   add  1              to ws-global-cntr-analyst 
+                   move "GRAD, ANALYST BAND"
+                                       to ws-emp-rule-applied
+                   add  1              to ws-cntr-analyst
+                   add  1              to ws-global-cntr-analyst
                end-if
                if il-emp-years <= cnst-grad-analyst-start and
                   il-emp-years >= cnst-grad-prog-high     then
                    move cnst-senprog   to ws-emp-position
+                   move "GRAD, SR PROG BAND"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-senprog
                    add  1              to ws-global-cntr-senprog
                end-if
                if il-emp-years <  cnst-grad-prog-high     and
                   il-emp-years >  cnst-grad-prog-low      then
                    move cnst-prog      to ws-emp-position
+                   move "GRAD, PROG BAND"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-prog
                    add  1              to ws-global-cntr-prog
                end-if
                if il-emp-years <= cnst-grad-prog-low      then
                    move spaces         to ws-emp-position
+                   move "GRAD, UNCLASSIFIED"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-unclass
+                   add  1              to ws-global-cntr-unclass
                end-if
            end-if.
       *
@@ -388,21 +779,40 @@
            if il-emp-code      =  cnst-nongrad-code       then
                if il-emp-years >  cnst-nongrad-prog-start then
                    move cnst-prog      to ws-emp-position
+                   move "NON-GRAD, PROG BAND"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-prog
                    add  1              to ws-global-cntr-prog
                end-if
                if il-emp-years <= cnst-nongrad-prog-start and
                   il-emp-years >  cnst-nongrad-jr-start   then
                    move cnst-jrprog    to ws-emp-position
+                   move "NON-GRAD, JR PROG BAND"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-jrprog
                    add  1              to ws-global-cntr-jrprog
                end-if
                if il-emp-years <= cnst-nongrad-jr-start   then
                    move spaces         to ws-emp-position
+                   move "NON-GRAD, UNCLASSIFIED"
+                                       to ws-emp-rule-applied
                    add  1              to ws-cntr-unclass
+                   add  1              to ws-global-cntr-unclass
                end-if
            end-if.
       *
+      *determines if an employee is contract staff - a flat increase
+      *rate regardless of years of service
+       380-is-contract.
+      *
+           if il-emp-code      =  cnst-contract-code      then
+               move cnst-contract  to ws-emp-position
+               move "CONTRACT, FLAT RATE"
+                                   to ws-emp-rule-applied
+               add  1              to ws-cntr-contract
+               add  1              to ws-global-cntr-contract
+           end-if.
+      *
       *runs all calculation paragraphs
        400-calculations.
            perform 410-calculate-increase-analyst.
@@ -410,6 +820,7 @@
            perform 430-calculate-increase-prog.
            perform 440-calculate-increase-jrprog.
            perform 450-calculate-increase-unclass.
+           perform 470-calculate-increase-contract.
            perform 460-calculate-average-increases.
       *
       *calculates pay increase for analysts
@@ -557,6 +968,35 @@
               move ws-math-new-salary        to ws-emp-new-salary
            end-if.
       *
+      *calculates pay increase for contract staff
+       470-calculate-increase-contract.
+      *
+           divide cnst-math-contract-increase
+               by 100
+           giving ws-math-percent.
+      *
+      *    sends percentage string to print line
+           if ws-emp-position = cnst-contract then
+               move cnst-contract-increase  to ws-emp-increase-perc
+      *
+      *    multiplies salary by percent to get increase amount
+               multiply il-emp-sal
+                     by ws-math-percent
+                 giving ws-math-increase-pay rounded
+      *    adds increase pay to total and moves increase amount
+      *    to print line
+               add ws-math-increase-pay
+                to  ws-math-contract-total
+               move ws-math-increase-pay     to ws-emp-increase-pay
+      *
+      *    adds increase amount to base salary the moves it
+      *    to the print line
+               add ws-math-increase-pay
+                to il-emp-sal
+            giving ws-math-new-salary
+              move ws-math-new-salary        to ws-emp-new-salary
+           end-if.
+      *
       *calculates average salary increases for each position
        460-calculate-average-increases.
       *
@@ -579,18 +1019,25 @@
                by ws-global-cntr-jrprog
            giving ws-math-average rounded.
            move ws-math-average to ws-jrprog-average.
+      *
+           divide ws-math-contract-total
+               by ws-global-cntr-contract
+           giving ws-math-average rounded.
+           move ws-math-average to ws-contract-average.
       *
       *creates details line for output
        600-create-output-line.
       *
            perform 300-is-graduate.
            perform 350-not-graduate.
+           perform 380-is-contract.
            perform 400-calculations.
-           move ws-cntr-analyst to ws-analyst-total.
-           move ws-cntr-senprog to ws-sen-prog-total.
-           move ws-cntr-prog    to ws-prog-total.
-           move ws-cntr-jrprog  to ws-jrprog-total.
-           move ws-cntr-unclass to ws-unclassified-total.
+           move ws-cntr-analyst  to ws-analyst-total.
+           move ws-cntr-senprog  to ws-sen-prog-total.
+           move ws-cntr-prog     to ws-prog-total.
+           move ws-cntr-jrprog   to ws-jrprog-total.
+           move ws-cntr-unclass  to ws-unclassified-total.
+           move ws-cntr-contract to ws-contract-page-total.
            move il-emp-num      to ws-emp-num.
            move il-emp-name     to ws-emp-name.
            move il-emp-years    to ws-emp-year.
@@ -598,6 +1045,9 @@
            write output-line
              from ws-print-line
              before advancing 1 line.
+           write output-line
+             from ws-audit-line
+             before advancing 1 line.
       *
       *print position totals
        650-print-totals.
@@ -607,6 +1057,9 @@
              after advancing 1 line.
            write output-line
              from ws-class-totals
+             before advancing 1 line.
+           write output-line
+             from ws-class-contract-line
              before advancing 2 lines.
       *
        end program A4-SalaryReport.
