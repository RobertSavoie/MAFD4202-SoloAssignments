@@ -2,6 +2,22 @@
        program-id. A5-SalaryReport-5B.
        author. Rob Savoie.
        date-written. Mar 12/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - added a company budget diff total (this
+      *                     report had no running total at all, unlike
+      *                     5A) and write it out to a small feed file
+      *                     so a downstream consolidated report can
+      *                     pick it up.
+      *  Aug 08/2026 - RS - split the unclassified headcount into
+      *                     0-1 and 2-4 years-of-service bands so HR
+      *                     can see who's approaching jr-prog.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - print the specific rule that set each
+      *                     employee's increase on a follow-on line
+      *                     under the detail row, for compensation
+      *                     audits.
       *
        environment division.
       *
@@ -15,6 +31,10 @@
            select output-file
                assign to "../../../../data/A5-SalaryReport-5B.out"
                organization is line sequential.
+      *
+           select total-file
+               assign to "../../../../data/A5-5B-BudgetTotal.dat"
+               organization is line sequential.
       *
        data division.
        file section.
@@ -30,6 +50,18 @@
            05 il-emp-code              pic x.
            05 il-emp-sal               pic 9(5)v99.
            05 il-emp-budget-est        pic 9(6)v99.
+      *
+      *feed record picked up by the consolidated budget report
+       fd total-file
+           data record is total-line
+           record contains 39 characters.
+      *
+       01 total-line.
+           05 tl-report-id              pic x(2)  value "5B".
+           05 filler                    pic x     value spaces.
+           05 tl-budget-total           pic 9(6)v99
+                                                   value 0.
+           05 filler                    pic x(28) value spaces.
       *
        fd output-file
            data record is output-line
@@ -56,6 +88,20 @@
            05 ws-page-number           pic z9.
            05 filler                   pic x(17).
       *
+      *standardized run date/time/page header, printed on every page
+      *right under the page heading
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(68)    value spaces.
+      *
       *top column header
        01 ws-column-head-one.
            05 filler                   pic x       value spaces.
@@ -124,11 +170,21 @@
            05 filler                   pic xx      value spaces.
            05 ws-emp-budget-est        pic $zzz,zz9.99
                                                    value 0.
-           05 filler                   pic xx      value spaces.
+           05 filler                   pic x       value spaces.
+           05 ws-minus                 pic x       value spaces.
            05 ws-emp-budget-diff       pic $$$$,$$9.99
                                                    value 0.
            05 filler                   pic x(4)    value spaces.
       *
+      *audit-trail follow-on line - shows which rule paragraph
+      *actually set this employee's increase, for compensation
+      *audits without having to re-derive it from the code
+       01 ws-audit-line.
+           05 filler                   pic x(9)    value spaces.
+           05 filler                   pic x(6)    value "RULE: ".
+           05 ws-emp-rule-applied      pic x(30)   value spaces.
+           05 filler                   pic x(65)   value spaces.
+      *
       *employee class heading
        01 ws-class-heading.
            05 filler                   pic x       value spaces.
@@ -163,6 +219,21 @@
            05 ws-unclassified-total    pic z9      value 0.
            05 filler                   pic xx      value spaces.
       *
+      *unclassified employees broken down by years of service
+       01 ws-unclass-band-line.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(24)   value
+                                       "UNCLASSIFIED BY SERVICE:".
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(6)    value "0-1 YR".
+           05 filler                   pic xx      value spaces.
+           05 ws-unclass-band1-total   pic z9      value 0.
+           05 filler                   pic x(5)    value spaces.
+           05 filler                   pic x(7)    value "2-4 YRS".
+           05 filler                   pic xx      value spaces.
+           05 ws-unclass-band2-total   pic z9      value 0.
+           05 filler                   pic x(54)   value spaces.
+      *
       *first average line
        01 ws-increase-average-one.
            05 filler                   pic x       value spaces.
@@ -180,23 +251,38 @@
                                                    value 0.
            05 filler                   pic x(12)   value spaces.
       *
+      *budget difference
+       01 ws-total-budget-diff.
+           05 filler                   pic x       value spaces.
+           05 filler                   pic x(31)   value
+                                   "NON-GRADUATE TOTAL BUDGET DIFF:".
+           05 filler                   pic x       value spaces.
+           05 ws-total-budget          pic zzz,zz9.99
+                                                   value 0.
+           05 filler                   pic x(63)   value spaces.
+      *
       *regular math variables
        01 ws-math-store.
            05 ws-math-increase-pay     pic 9(9)v99.
            05 ws-math-new-salary       pic 9(9)v99.
            05 ws-math-average          pic 9(9)v99.
            05 ws-math-percent          pic 9v999.
+           05 ws-math-budget-diff      pic 9(6)v99.
       *
       *totals used for math
        01 ws-math-totals.
            05 ws-math-prog-total       pic 9(7)v9(4).
            05 ws-math-jrprog-total     pic 9(7)v9(4).
+           05 ws-math-total-diff       pic 9(6)v99.
+           05 ws-math-total-sub        pic 9(6)v99.
       *
       *page specific counters
        01 ws-page-counters.
            05 ws-cntr-prog             pic 99      value 0.
            05 ws-cntr-jrprog           pic 99      value 0.
            05 ws-cntr-unclass          pic 99      value 0.
+           05 ws-cntr-unclass-band1    pic 99      value 0.
+           05 ws-cntr-unclass-band2    pic 99      value 0.
       *
       *global counters
        01 ws-global-counters.
@@ -214,6 +300,7 @@
        77 cnst-lines-per-page          pic 99      value 20.
        77 cnst-nongrad-prog-start      pic 99      value 10.
        77 cnst-nongrad-jr-start        pic 9       value 4.
+       77 cnst-unclass-band1-high      pic 9       value 1.
        77 cnst-prog                    pic x(8)    value "    PROG".
        77 cnst-jrprog                  pic x(8)    value " JR PROG".
        77 cnst-prog-increase           pic x(5)    value " 6.7%".
@@ -237,6 +324,8 @@
              until eof-flag equals eof-Y.
       *
            perform 150-print-average-increases.
+      *
+           perform 900-write-budget-total.
       *
            perform 75-close-files.
       *
@@ -246,6 +335,10 @@
       *open files
            open input input-file.
            open output output-file.
+           open output total-file.
+      *
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
       *
        50-read-input-file.
       *
@@ -258,19 +351,23 @@
       *
       *closes files
            close input-file
-             output-file.
+             output-file
+             total-file.
       *
        80-clear-artifacts.
       *
       *clears output-line and ws-math-store
            move spaces to output-line.
            move spaces to ws-math-store.
+           move spaces to ws-emp-rule-applied.
       *
        90-clear-page-counters.
       *
       *resets counters to 0 for each page
            move 0 to ws-cntr-prog.
            move 0 to ws-cntr-unclass.
+           move 0 to ws-cntr-unclass-band1.
+           move 0 to ws-cntr-unclass-band2.
       *
        100-print-report-heading.
       *
@@ -297,6 +394,10 @@
                  from ws-page-heading
                  after advancing 2 lines
            end-if.
+           move ws-global-cntr-page to ws-std-page-no.
+           write output-line
+             from ws-std-header-line
+             after advancing 1 line.
            write output-line
              from ws-column-head-one
              after advancing 2 lines.
@@ -309,6 +410,10 @@
       *prints average salary increase footers
            write output-line
              from ws-increase-average-one.
+      *
+           write output-line
+             from ws-total-budget-diff
+             after advancing 1 line.
       *
        200-process-pages.
       *
@@ -333,22 +438,37 @@
       *determines if an employee is a graduate
            if il-emp-years > cnst-nongrad-prog-start   then
                move cnst-prog      to ws-emp-position
+               move "NON-GRAD, PROG BAND"
+                                   to ws-emp-rule-applied
                add 1               to ws-cntr-prog
                add 1               to ws-global-cntr-prog
            end-if
            if il-emp-years <= cnst-nongrad-prog-start  and
              il-emp-years  > cnst-nongrad-jr-start     then
                move cnst-jrprog    to ws-emp-position
+               move "NON-GRAD, JR PROG BAND"
+                                   to ws-emp-rule-applied
                add 1               to ws-cntr-jrprog
                add 1               to ws-global-cntr-jrprog
            end-if
            if il-emp-years <= cnst-nongrad-jr-start    then
                move spaces         to ws-emp-position
                add 1               to ws-cntr-unclass
+               if il-emp-years <= cnst-unclass-band1-high
+                   move "NON-GRAD, UNCLASS 0-1 YR"
+                                   to ws-emp-rule-applied
+                   add 1           to ws-cntr-unclass-band1
+               else
+                   move "NON-GRAD, UNCLASS 2-4 YRS"
+                                   to ws-emp-rule-applied
+                   add 1           to ws-cntr-unclass-band2
+               end-if
            end-if.
            perform 400-calculations.
            move ws-cntr-prog       to ws-prog-total.
            move ws-cntr-unclass    to ws-unclassified-total.
+           move ws-cntr-unclass-band1 to ws-unclass-band1-total.
+           move ws-cntr-unclass-band2 to ws-unclass-band2-total.
            move il-emp-num         to ws-emp-num.
            move il-emp-name        to ws-emp-name.
            move il-emp-years       to ws-emp-year.
@@ -357,6 +477,9 @@
            write output-line
              from ws-print-line
              before advancing 1 line.
+           write output-line
+             from ws-audit-line
+             before advancing 1 line.
       *
        400-calculations.
       *
@@ -365,6 +488,7 @@
            perform 440-calculate-increase-jrprog.
            perform 450-calculate-increase-unclass.
            perform 460-calculate-average-increases.
+           perform 470-calculate-budget-diff.
       *
        430-calculate-increase-prog.
       *
@@ -463,6 +587,32 @@
                by ws-global-cntr-jrprog
            giving ws-math-average rounded.
              move ws-math-average to ws-jrprog-average.
+      *
+      *calculates the budget difference
+       470-calculate-budget-diff.
+      *
+           subtract ws-math-new-salary
+               from il-emp-budget-est
+             giving ws-math-budget-diff.
+      *
+               move ws-math-budget-diff to ws-emp-budget-diff.
+      *
+           if ws-math-new-salary > il-emp-budget-est
+               move "-"    to ws-minus
+               add ws-math-budget-diff
+                to ws-math-total-sub
+           else
+               move spaces to ws-minus
+               add ws-math-budget-diff
+                to ws-math-total-diff
+           end-if.
+      *
+           subtract ws-math-total-sub
+               from ws-math-total-diff
+             giving ws-math-budget-diff.
+      *
+           move ws-math-budget-diff
+             to ws-total-budget.
       *
        650-print-totals.
       *
@@ -472,6 +622,16 @@
              after advancing 1 line.
            write output-line
              from ws-class-totals
+             before advancing 1 line.
+           write output-line
+             from ws-unclass-band-line
              before advancing 2 lines.
+      *
+      *hands the final non-graduate budget total to the consolidated
+      *budget report
+       900-write-budget-total.
+      *
+           move ws-math-budget-diff to tl-budget-total.
+           write total-line.
       *
        end program A5-SalaryReport-5B.
\ No newline at end of file
