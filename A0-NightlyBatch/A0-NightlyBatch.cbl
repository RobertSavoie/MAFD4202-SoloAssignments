@@ -0,0 +1,159 @@
+       identification division.
+       program-id. A0-NightlyBatch.
+       author. Rob Savoie.
+       date-written. Aug 08/2026.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - new nightly driver that runs A1 through
+      *                     A7 in the correct order and stops the
+      *                     chain if a step fails, instead of every
+      *                     report having to be run and watched by
+      *                     hand. 5C is included right after 5A/5B
+      *                     since it reads the totals both of those
+      *                     produce.
+      *
+       environment division.
+       configuration section.
+      *
+       data division.
+       working-storage section.
+      *
+      *chain-control switch - once a step fails, no later step in
+      *the chain is started
+       77 ws-chain-flag                pic x      value "Y".
+           88 chain-ok                  value "Y".
+      *
+      *name of the step that stopped the chain, for the abort message
+       77 ws-failed-step                pic x(30)  value spaces.
+      *
+       procedure division.
+       000-main.
+      *
+           perform 100-run-a1-contactlist.
+      *
+           if chain-ok
+               perform 200-run-a2-itemlist
+           end-if.
+      *
+           if chain-ok
+               perform 300-run-a3-salescomm
+           end-if.
+      *
+           if chain-ok
+               perform 400-run-a4-salaryreport
+           end-if.
+      *
+           if chain-ok
+               perform 500-run-a5a-salaryreport
+           end-if.
+      *
+           if chain-ok
+               perform 510-run-a5b-salaryreport
+           end-if.
+      *
+           if chain-ok
+               perform 520-run-a5c-salaryreport
+           end-if.
+      *
+           if chain-ok
+               perform 600-run-a6-datavalidation
+           end-if.
+      *
+           if chain-ok
+               perform 700-run-a7-callcenteropreport
+           end-if.
+      *
+           if not chain-ok
+               display "NIGHTLY BATCH ABORTED AFTER: " ws-failed-step
+           else
+               display "NIGHTLY BATCH COMPLETED SUCCESSFULLY"
+           end-if.
+      *
+           goback.
+      *
+       100-run-a1-contactlist.
+      *
+           display "STARTING A1-ContactList".
+           call "A1-ContactList".
+           if return-code not = 0
+               move "A1-ContactList"        to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       200-run-a2-itemlist.
+      *
+           display "STARTING A2-ItemList".
+           call "A2_ItemList".
+           if return-code not = 0
+               move "A2-ItemList"           to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       300-run-a3-salescomm.
+      *
+           display "STARTING A3-SalesComm".
+           call "A3-SalesComm".
+           if return-code not = 0
+               move "A3-SalesComm"          to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       400-run-a4-salaryreport.
+      *
+           display "STARTING A4-SalaryReport".
+           call "A4-SalaryReport".
+           if return-code not = 0
+               move "A4-SalaryReport"       to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+      *5A must run before 5B - 5B consumes the A5-NonGrad.dat file
+      *that 5A produces
+       500-run-a5a-salaryreport.
+      *
+           display "STARTING A5-SalaryReport-5A".
+           call "A5-SalaryReport-5A".
+           if return-code not = 0
+               move "A5-SalaryReport-5A"    to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       510-run-a5b-salaryreport.
+      *
+           display "STARTING A5-SalaryReport-5B".
+           call "A5-SalaryReport-5B".
+           if return-code not = 0
+               move "A5-SalaryReport-5B"    to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+      *5C reads the totals files 5A and 5B each produce, so it has
+      *to come after both
+       520-run-a5c-salaryreport.
+      *
+           display "STARTING A5-SalaryReport-5C".
+           call "A5-SalaryReport-5C".
+           if return-code not = 0
+               move "A5-SalaryReport-5C"    to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       600-run-a6-datavalidation.
+      *
+           display "STARTING A6-DataValidation".
+           call "A6-DataValidation".
+           if return-code not = 0
+               move "A6-DataValidation"     to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       700-run-a7-callcenteropreport.
+      *
+           display "STARTING A7-CallCenterOpReport".
+           call "A7-CallCenterOpReport".
+           if return-code not = 0
+               move "A7-CallCenterOpReport" to ws-failed-step
+               move "N"                     to ws-chain-flag
+           end-if.
+      *
+       end program A0-NightlyBatch.
