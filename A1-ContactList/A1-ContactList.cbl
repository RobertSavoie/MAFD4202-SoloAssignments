@@ -2,6 +2,18 @@
        program-id. A1-ContactList.
        author. Rob Savoie.
        date-written. Jan 16/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - read the roster from a contact file
+      *                     instead of hardcoded contacts.
+      *  Aug 08/2026 - RS - added active/inactive status and a
+      *                     switch to suppress inactive contacts.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
+      *  Aug 08/2026 - RS - added a generated-on date/time line and a
+      *                     run version number/contact count so a
+      *                     printed sheet can be told apart from an
+      *                     older one at a glance.
       *
        environment division.
        configuration section.
@@ -9,12 +21,38 @@
        input-output section.
       *
        file-control.
+      *
+           select contact-file
+               assign to "..\..\..\data\A1-ContactList.dat"
+               organization is line sequential.
+      *
            select output-file
                assign to "..\..\..\data\A1-ContactList.out"
                organization is line sequential.
+      *
+      *version-file declaration - carries the printed sheet's
+      *version number across runs so it can just be bumped by 1
+      *each time the report is generated
+           select version-file
+               assign to "..\..\..\data\A1-ContactList-Version.dat"
+               organization is line sequential
+               file status is ws-version-file-status.
       *
        data division.
        file section.
+      *
+      *contact input file - one contact per record
+       fd contact-file
+           data record is contact-line
+               record contains 59 characters.
+      *
+       01 contact-line.
+           05 il-name                  pic x(16).
+           05 il-email                 pic x(30).
+           05 il-number                pic x(12).
+           05 il-status                pic x.
+               88 il-status-active      value "A".
+               88 il-status-inactive    value "I".
       *
        fd output-file
            data record is output-line
@@ -24,59 +62,184 @@
            05 ol-name                  pic x(16).
            05 ol-email                 pic x(30).
            05 ol-number                pic x(12).
+      *
+      *version file - one record holding the last-printed version
+       fd version-file
+           data record is version-line
+               record contains 4 characters.
+      *
+       01 version-line.
+           05 vl-version-number        pic 9(4).
        working-storage section.
+      *standardized run date/time/page header, printed once at the
+      *top of the report
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(16)    value spaces.
+      *
       *heading line
        01 ws-heading-line.
            05 filler                   pic x(18).
            05 ws-heading               pic x(22) value
                                        "MAFD 4202 Contact List".
            05 filler                   pic x(18).
-      *contact one
-       01 ws-contact-one.
-           05 ws-name-one              pic x(16) value "Rob Savoie".
-           05 ws-email-one             pic x(30) value
-                                       "robert.savoie1@dcmail.ca".
-           05 ws-number-one            pic x(12) value "705-561-5095".
-      *contact two
-       01 ws-contact-two.
-           05 ws-name-two              pic x(16) value "John Doe".
-           05 ws-email-two             pic x(30) value "jdoe@dcmail.ca".
-           05 ws-number-two            pic x(12) value "999-999-9999".
-      *contact three
-       01 ws-contact-three.
-           05 ws-name-three            pic x(16) value "Jane Doe".
-           05 ws-email-three           pic x(30) value
-                                       "janedoe@dcmail.ca".
-           05 ws-number-three          pic x(12) value "123-456-7890".
+      *
+      *generated-on line - lets a reader tell at a glance whether a
+      *printed sheet is the current one
+       01 ws-generated-line.
+           05 filler                   pic x(13)  value
+                                       "Generated on ".
+           05 ws-gen-date              pic 9(8).
+           05 filler                   pic x      value space.
+           05 ws-gen-time              pic 9(8).
+           05 filler                   pic x      value space.
+           05 filler                   pic x(3)   value "Ver".
+           05 ws-gen-version           pic 9(4).
+           05 filler                   pic x      value space.
+           05 filler                   pic x(5)   value "Cont:".
+           05 ws-gen-count             pic zzz9.
+           05 filler                   pic x(10)  value spaces.
       *filler line
        01 ws-filler                    pic x.
+      *
+      *file status for the version file - checked so a missing
+      *version file on a cold start doesn't abort the run
+       77 ws-version-file-status       pic xx     value spaces.
+      *
+      *eof constants
+       77 ws-eof-flag                  pic x      value "n".
+       77 ws-eof-yes                   pic x      value "y".
+       77 ws-eof-no                    pic x      value "n".
+      *
+      *report options - flip ws-suppress-inactive to "N" to print
+      *every contact regardless of status
+       77 ws-suppress-inactive         pic x      value "Y".
+           88 suppress-inactive         value "Y".
+      *
+      *version number, bumped by 1 each run and carried forward in
+      *the version file
+       77 ws-version-number            pic 9(4)   value 0.
+      *
+      *count of contacts actually printed on this sheet
+       77 ws-contact-count             pic 9(4)   value 0.
       *
        procedure division.
        000-main.
       *open files
+           open input contact-file.
            open output output-file.
+      *
+           perform 105-load-version.
+      *
+      *the generated-on line needs the final contact count, so the
+      *file is counted in a first pass, then re-opened and read
+      *again for the actual detail lines
+           perform 108-count-contacts.
+      *
+      *capture the run date/time and write the standardized header
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
+           move 1 to ws-std-page-no.
+           write output-line from ws-std-header-line.
+      *
       *write header
+           move ws-std-run-date        to ws-gen-date.
+           move ws-std-run-time        to ws-gen-time.
+           move ws-version-number      to ws-gen-version.
+           move ws-contact-count       to ws-gen-count.
+      *
            write output-line from ws-filler.
            write output-line from ws-heading-line.
+           write output-line from ws-generated-line.
            write output-line from ws-filler.
       *
-           move ws-name-one to ol-name.
-           move ws-email-one to ol-email.
-           move ws-number-one to ol-number.
-           write output-line.
-           move spaces to output-line.
+           perform 110-read-contact-file.
       *
-           move ws-name-two to ol-name.
-           move ws-email-two to ol-email.
-           move ws-number-two to ol-number.
-           write output-line.
-           move spaces to output-line.
+           perform 200-process-file
+               until ws-eof-flag equals ws-eof-yes.
       *
-           move ws-name-three to ol-name.
-           move ws-email-three to ol-email.
-           move ws-number-three to ol-number.
-           write output-line.
+           perform 900-save-version.
+      *
+           close contact-file
+                 output-file.
       *
            goback.
       *
-       end program A1-ContactList.
\ No newline at end of file
+      *loads the last-printed version number and bumps it for this
+      *run, so the sheet's version always advances even across a
+      *cold start with no version file yet
+       105-load-version.
+      *
+           open input version-file.
+      *
+           if ws-version-file-status equals "35"
+               move 0 to ws-version-number
+           else
+               read version-file
+                   at end
+                       move 0 to ws-version-number
+                   not at end
+                       move vl-version-number to ws-version-number
+               end-read
+           end-if.
+      *
+           close version-file.
+      *
+           add 1 to ws-version-number.
+      *
+      *counts the contacts that will actually print, then re-opens
+      *the contact file so 200-process-file starts from the top
+       108-count-contacts.
+      *
+           perform 110-read-contact-file.
+      *
+           perform 115-tally-one-contact
+               until ws-eof-flag equals ws-eof-yes.
+      *
+           close contact-file.
+           open input contact-file.
+           move ws-eof-no to ws-eof-flag.
+      *
+       110-read-contact-file.
+      *
+           read contact-file
+               at end
+                   move ws-eof-yes to ws-eof-flag.
+      *
+       115-tally-one-contact.
+      *
+           if not (suppress-inactive and il-status-inactive)
+               add 1 to ws-contact-count
+           end-if.
+      *
+           perform 110-read-contact-file.
+      *
+       200-process-file.
+      *
+           if not (suppress-inactive and il-status-inactive)
+               move il-name             to ol-name
+               move il-email            to ol-email
+               move il-number           to ol-number
+               write output-line
+           end-if.
+      *
+           perform 110-read-contact-file.
+      *
+      *persists the bumped version number for the next run
+       900-save-version.
+      *
+           move ws-version-number to vl-version-number.
+      *
+           open output version-file.
+           write version-line.
+           close version-file.
+      *
+       end program A1-ContactList.
