@@ -1,5 +1,28 @@
        identification division.
        program-id. A6-DataValidation.
+       author. Rob Savoie.
+       date-written. Apr 02/2023.
+      *
+      *modification history:
+      *  Aug 08/2026 - RS - validate il-prt-vend-num against an
+      *                     active vendor master file instead of the
+      *                     tiny 6-element inline table that really
+      *                     only checked the first digit.
+      *  Aug 08/2026 - RS - write good add/change/delete records to a
+      *                     clean pass-through file for the next
+      *                     update step instead of just counting them.
+      *  Aug 08/2026 - RS - look up change records against the part
+      *                     master and print old vs. new description/
+      *                     price/vendor on the error report so a
+      *                     change can be reviewed before it's applied.
+      *  Aug 08/2026 - RS - validate il-prt-price against a valid
+      *                     range looked up per vendor series instead
+      *                     of one blanket 1.00-50.00 band.
+      *  Aug 08/2026 - RS - a halted run (error rate over threshold)
+      *                     now sets a non-zero return code instead
+      *                     of only printing the halt message.
+      *  Aug 08/2026 - RS - added the standard run date/time/page
+      *                     header used across all the reports.
       *
        environment division.
       *
@@ -13,6 +36,22 @@
            select output-file
                assign to "../../../data/A6-DataValidation.out"
                organization is line sequential.
+      *
+           select vendor-master-file
+               assign to "../../../data/A6-VendorMaster.dat"
+               organization is line sequential.
+      *
+           select clean-file
+               assign to "../../../data/A6-DataValidation-Clean.dat"
+               organization is line sequential.
+      *
+           select part-master-file
+               assign to "../../../data/A6-PartMaster.dat"
+               organization is line sequential.
+      *
+           select price-range-table-file
+               assign to "../../../data/A6-PriceRangeTable.dat"
+               organization is line sequential.
       *
        data division.
       *
@@ -34,15 +73,63 @@
                88 desc-blank           value " ".
       *
            05 il-prt-price             pic 99v99.
-               88 price-range          value 1.00 thru 50.00.
       *
            05 il-prt-vend-num          pic 9(6).
+      *
+      *first digit of the vendor number, used to key the price
+      *range table so the valid price band can vary by vendor
+      *series instead of one fixed band for every part
+           05 il-prt-vend-num-r redefines il-prt-vend-num.
+               10 il-prt-vend-series   pic 9.
+               10 filler               pic 9(5).
       *
        fd output-file
            data record is output-line
            record contains 50 characters.
       *
        01 output-line                  pic x(50)   value spaces.
+      *
+      *vendor master - active vendor numbers, loaded once at
+      *startup and searched by number
+       fd vendor-master-file
+           data record is vendor-master-rec
+           record contains 6 characters.
+      *
+       01 vendor-master-rec.
+           05 vm-vend-num               pic 9(6).
+      *
+      *clean pass-through file - good add/change/delete records in
+      *the same layout as the input, ready to feed the update step
+       fd clean-file
+           data record is clean-line
+           record contains 24 characters.
+      *
+       01 clean-line                    pic x(24)   value spaces.
+      *
+      *part master - current description/price/vendor per part
+      *number, looked up for change records so old vs. new can be
+      *shown for review before the change is applied
+       fd part-master-file
+           data record is part-master-rec
+           record contains 23 characters.
+      *
+       01 part-master-rec.
+           05 pm-prt-num                pic 999.
+           05 pm-prt-desc               pic x(10).
+           05 pm-prt-price              pic 99v99.
+           05 pm-prt-vend-num           pic 9(6).
+      *
+      *price range table - valid low/high unit price per vendor
+      *series, loaded once at startup and searched by series so
+      *the price edit can vary by vendor instead of one fixed band
+       fd price-range-table-file
+           data record is price-range-table-rec
+           record contains 9 characters.
+      *
+       01 price-range-table-rec.
+           05 pr-vend-series            pic 9.
+           05 pr-low-price              pic 99v99.
+           05 pr-high-price             pic 99v99.
       *
        working-storage section.
       *
@@ -52,6 +139,19 @@
                                        "ROB SAVOIE, ASSIGNMENT 6".
            05 filler                   pic x(26)   value spaces.
       *
+      *standardized run date/time/page header, printed on every page
+       01 ws-std-header-line.
+           05 filler                   pic x(2)     value spaces.
+           05 filler                   pic x(5)     value "DATE:".
+           05 ws-std-run-date          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "TIME:".
+           05 ws-std-run-time          pic 9(8).
+           05 filler                   pic x(3)     value spaces.
+           05 filler                   pic x(5)     value "PAGE:".
+           05 ws-std-page-no           pic zz9.
+           05 filler                   pic x(8)     value spaces.
+      *
       *page headings
        01 ws-error-report-line.
            05 filler                   pic x(19) value spaces.
@@ -125,20 +225,108 @@
                                        "GOOD DELETES - ".
            05 ws-number-of-deletes     pic z9.
       *
+      *halted-run message - printed in place of the normal footers
+      *when the error rate exceeds the configured threshold
+       01 ws-halt-line.
+           05 filler                   pic x(2)  value spaces.
+           05 filler                   pic x(34) value
+                           "RUN HALTED - ERROR RATE TOO HIGH:".
+           05 filler                   pic x     value spaces.
+           05 ws-halt-error-count      pic zz9.
+           05 filler                   pic x     value "/".
+           05 ws-halt-read-count       pic zz9.
+           05 filler                   pic x(6)  value spaces.
+      *
       *error descriptions
        01 ws-error-description-line.
            05 filler                   pic x(10) value spaces.
            05 ws-error-description     pic x(23) value spaces.
            05 filler                   pic x(16) value spaces.
       *
+      *change record old/new comparison lines
+       01 ws-change-old-line.
+           05 filler                   pic x(2)  value spaces.
+           05 filler                   pic x(5)  value "OLD- ".
+           05 filler                   pic x(5)  value "DESC:".
+           05 ws-old-desc              pic x(10) value spaces.
+           05 filler                   pic x     value spaces.
+           05 filler                   pic x(6)  value "PRICE:".
+           05 ws-old-price             pic zz9.99
+                                                 value 0.
+           05 filler                   pic x     value spaces.
+           05 filler                   pic x(5)  value "VEND:".
+           05 ws-old-vend              pic 9(6)  value 0.
+           05 filler                   pic x(3)  value spaces.
+       01 ws-change-new-line.
+           05 filler                   pic x(2)  value spaces.
+           05 filler                   pic x(5)  value "NEW- ".
+           05 filler                   pic x(5)  value "DESC:".
+           05 ws-new-desc              pic x(10) value spaces.
+           05 filler                   pic x     value spaces.
+           05 filler                   pic x(6)  value "PRICE:".
+           05 ws-new-price             pic zz9.99
+                                                 value 0.
+           05 filler                   pic x     value spaces.
+           05 filler                   pic x(5)  value "VEND:".
+           05 ws-new-vend              pic 9(6)  value 0.
+           05 filler                   pic x(3)  value spaces.
+      *
       *eof constants
        77 eof-flag                     pic x value "n".
        77 eof-Y                        pic x value "y".
       *
-      *vendor table
-       01 vend-num-tbl.
-           05 ws-element-one           pic 9 occurs 6 times.
-               88 valid-vend-num       value 1, 2, 3.
+      *vendor master table - active vendor numbers loaded once at
+      *startup and searched by number
+       01 ws-vendor-table.
+           05 ws-vendor-entry occurs 1 to 500 times
+                   depending on ws-vendor-table-count
+                   indexed by ws-vendor-idx.
+               10 ws-vend-num           pic 9(6).
+      *
+       01 ws-vendor-table-count         pic 9(3)   value 0.
+      *
+       01 ws-vendor-flags.
+           05 ws-vendor-eof-flag       pic x       value "n".
+           05 ws-vendor-found          pic x       value "n".
+               88 vendor-found          value "y".
+      *
+      *part master table - current description/price/vendor per
+      *part number, loaded once at startup and searched by number
+       01 ws-part-table.
+           05 ws-part-entry occurs 1 to 500 times
+                   depending on ws-part-table-count
+                   indexed by ws-part-idx.
+               10 ws-part-num           pic 999.
+               10 ws-part-desc          pic x(10).
+               10 ws-part-price         pic 99v99.
+               10 ws-part-vend-num      pic 9(6).
+      *
+       01 ws-part-table-count           pic 9(3)   value 0.
+      *
+       01 ws-part-flags.
+           05 ws-part-eof-flag         pic x       value "n".
+           05 ws-part-found            pic x       value "n".
+               88 part-found            value "y".
+      *
+      *price range table - valid low/high unit price per vendor
+      *series, loaded once at startup and searched by series
+       01 ws-price-range-table.
+           05 ws-price-range-entry occurs 1 to 10 times
+                   depending on ws-price-range-table-count
+                   indexed by ws-price-range-idx.
+               10 ws-pr-vend-series     pic 9.
+               10 ws-pr-low-price       pic 99v99.
+               10 ws-pr-high-price      pic 99v99.
+      *
+      *vendor series is a single digit (0-9), so the table can hold
+      *up to 10 distinct series - pic 99 so a full table's count can
+      *still be stored and compared
+       01 ws-price-range-table-count    pic 99     value 0.
+      *
+       01 ws-price-range-flags.
+           05 ws-price-range-eof-flag  pic x       value "n".
+           05 ws-price-range-found     pic x       value "n".
+               88 price-range-found     value "y".
       *
       *counters
        01 ws-counters.
@@ -167,11 +355,27 @@
                                        "NON ALPHA IN DESC".
        77 vend-err                     pic x(22) value
                                        "WRONG VENDOR SERIES".
+      *
+      *error-rate cutoff - stops the run rather than printing a
+      *full report against a badly garbled input file
+       77 error-rate-threshold-pct     pic 999   value 50.
+       77 error-rate-min-records       pic 99    value 10.
+       77 ws-error-rate-pct            pic 999   value 0.
+      *
+       01 ws-halt-flags.
+           05 ws-halt-switch           pic x     value "n".
+               88 run-halted            value "y".
       *
        procedure division.
        000-main.
       *
            perform 25-open-files.
+      *
+           perform 30-load-vendor-master.
+      *
+           perform 33-load-part-master.
+      *
+           perform 36-load-price-range-table.
       *
            perform 50-read-input-file.
       *
@@ -181,6 +385,12 @@
            perform 125-print-footers.
       *
            perform 75-close-files.
+      *
+      *signal a bad run to any batch job watching this program's
+      *completion status
+           if run-halted
+               move 8 to return-code
+           end-if.
       *
            goback.
       *
@@ -189,6 +399,97 @@
       *
            open input input-file.
            open output output-file.
+           open input vendor-master-file.
+           open output clean-file.
+           open input part-master-file.
+           open input price-range-table-file.
+      *
+           accept ws-std-run-date from date yyyymmdd.
+           accept ws-std-run-time from time.
+      *
+       30-load-vendor-master.
+      *loads the vendor master into a table, one row per active
+      *vendor number, so il-prt-vend-num can be searched against it
+      *
+           perform 31-read-vendor-record.
+      *
+           perform 32-add-vendor-entry
+               until ws-vendor-eof-flag equals "y"
+               or ws-vendor-table-count is equal to 500.
+      *
+           close vendor-master-file.
+      *
+       31-read-vendor-record.
+           read vendor-master-file
+               at end
+                   move "y" to ws-vendor-eof-flag.
+      *
+       32-add-vendor-entry.
+      *
+           add 1 to ws-vendor-table-count.
+      *
+           move vm-vend-num to ws-vend-num(ws-vendor-table-count).
+      *
+           perform 31-read-vendor-record.
+      *
+       33-load-part-master.
+      *loads the part master into a table, one row per part, so
+      *change records can be compared old vs. new
+      *
+           perform 34-read-part-record.
+      *
+           perform 35-add-part-entry
+               until ws-part-eof-flag equals "y"
+               or ws-part-table-count is equal to 500.
+      *
+           close part-master-file.
+      *
+       34-read-part-record.
+           read part-master-file
+               at end
+                   move "y" to ws-part-eof-flag.
+      *
+       35-add-part-entry.
+      *
+           add 1 to ws-part-table-count.
+      *
+           move pm-prt-num       to ws-part-num(ws-part-table-count).
+           move pm-prt-desc      to ws-part-desc(ws-part-table-count).
+           move pm-prt-price     to ws-part-price(ws-part-table-count).
+           move pm-prt-vend-num
+             to ws-part-vend-num(ws-part-table-count).
+      *
+           perform 34-read-part-record.
+      *
+       36-load-price-range-table.
+      *loads the valid low/high unit price per vendor series into
+      *a table, one row per series
+      *
+           perform 37-read-price-range-record.
+      *
+           perform 38-add-price-range-entry
+               until ws-price-range-eof-flag equals "y"
+               or ws-price-range-table-count is equal to 10.
+      *
+           close price-range-table-file.
+      *
+       37-read-price-range-record.
+           read price-range-table-file
+               at end
+                   move "y" to ws-price-range-eof-flag.
+      *
+       38-add-price-range-entry.
+      *
+           add 1 to ws-price-range-table-count.
+      *
+           move pr-vend-series
+             to ws-pr-vend-series(ws-price-range-table-count).
+           move pr-low-price
+             to ws-pr-low-price(ws-price-range-table-count).
+           move pr-high-price
+             to ws-pr-high-price(ws-price-range-table-count).
+      *
+           perform 37-read-price-range-record.
       *
        50-read-input-file.
       *read input file
@@ -201,7 +502,8 @@
       *closes files
       *
            close input-file
-             output-file.
+             output-file
+             clean-file.
       *
        80-clear-artifacts.
       *clears output-line
@@ -227,6 +529,11 @@
                  from ws-name-line
                  after advancing 0 lines
            end-if.
+      *
+           move ws-page-counter to ws-std-page-no.
+           write output-line
+             from ws-std-header-line
+             after advancing 1 line.
       *
            write output-line
              from ws-error-report-line
@@ -270,6 +577,14 @@
            write output-line
              from ws-good-deletes
              after advancing 2 lines.
+      *
+           if run-halted
+               move ws-total-error-lines to ws-halt-error-count
+               move ws-line-counter to ws-halt-read-count
+               write output-line
+                 from ws-halt-line
+                 after advancing 2 lines
+           end-if.
       *
        200-process-pages.
       *process pages
@@ -297,8 +612,6 @@
            if not mnt-code-valid
                add 1 to ws-error-counter
                move err-indicator to ws-prt-mnt-err
-           else 
-               
            end-if.
       *
       *perform part number validation
@@ -321,10 +634,12 @@
                end-if
            end-if.
       *
-      *perform unit price validation
+      *perform unit price validation - valid range depends on the
+      *vendor series
            if not mnt-code-d
                if il-prt-price numeric
-                   if not price-range
+                   perform 355-lookup-price-range
+                   if not price-range-found
                        add 1 to ws-error-counter
                        move err-indicator to ws-prt-price-err
                    end-if
@@ -336,8 +651,8 @@
       *
       *perform vendor number validation
            if not mnt-code-d
-               move il-prt-vend-num to vend-num-tbl
-               if not valid-vend-num(1)
+               perform 320-lookup-vendor
+               if not vendor-found
                    add 1 to ws-error-counter
                    move err-indicator to ws-prt-vend-err
                end-if
@@ -366,19 +681,29 @@
       *
                add 1 to ws-total-good
                move ws-total-good to ws-number-of-good
+               write clean-line from input-line
            else if mnt-code-c
                add 1 to ws-total-good-changes
                move ws-total-good-changes to ws-number-of-changes
       *
                add 1 to ws-total-good
                move ws-total-good to ws-number-of-good
+               write clean-line from input-line
            else if mnt-code-d
                add 1 to ws-total-good-deletes
                move ws-total-good-deletes to ws-number-of-deletes
       *
                add 1 to ws-total-good
                move ws-total-good to ws-number-of-good
+               write clean-line from input-line
+           end-if.
+      *
+           if mnt-code-c
+               perform 340-print-change-comparison
            end-if.
+      *
+           perform 900-check-error-rate.
+      *
        310-process-error-descriptions.
       *perform all validations
       *
@@ -412,10 +737,12 @@
                end-if
            end-if.
       *
-      *perform unit price validation
+      *perform unit price validation - valid range depends on the
+      *vendor series
            if not mnt-code-d
                if il-prt-price numeric
-                   if not price-range
+                   perform 355-lookup-price-range
+                   if not price-range-found
                        add 1 to ws-error-counter
                        move price-err to ws-error-description
                        write output-line from ws-error-description-line
@@ -429,11 +756,115 @@
       *
       *perform vendor number validation
            if not mnt-code-d
-               move il-prt-vend-num to vend-num-tbl
-               if not valid-vend-num(1)
+               perform 320-lookup-vendor
+               if not vendor-found
                    move vend-err to ws-error-description
                    write output-line from ws-error-description-line
                end-if
            end-if.
+      *
+      *search the vendor master table for this part's vendor number
+       320-lookup-vendor.
+      *
+           move "n" to ws-vendor-found.
+           set ws-vendor-idx to 1.
+      *
+           perform 330-search-vendor
+               until vendor-found
+               or ws-vendor-idx is greater than ws-vendor-table-count.
+      *
+       330-search-vendor.
+      *
+           if ws-vend-num(ws-vendor-idx) is equal to il-prt-vend-num
+               move "y" to ws-vendor-found
+           else
+               set ws-vendor-idx up by 1
+           end-if.
+      *
+      *looks up a change record's current part master row and, if
+      *found, prints the old vs. new description/price/vendor
+       340-print-change-comparison.
+      *
+           perform 345-lookup-part.
+      *
+           if part-found
+               move ws-part-desc(ws-part-idx)      to ws-old-desc
+               move ws-part-price(ws-part-idx)     to ws-old-price
+               move ws-part-vend-num(ws-part-idx)  to ws-old-vend
+      *
+               move il-prt-desc                    to ws-new-desc
+               move il-prt-price                   to ws-new-price
+               move il-prt-vend-num                to ws-new-vend
+      *
+               write output-line
+                 from ws-change-old-line
+                 after advancing 1 line
+               write output-line
+                 from ws-change-new-line
+                 after advancing 1 line
+           end-if.
+      *
+      *search the part master table for this change record's part
+       345-lookup-part.
+      *
+           move "n" to ws-part-found.
+           set ws-part-idx to 1.
+      *
+           perform 350-search-part
+               until part-found
+               or ws-part-idx is greater than ws-part-table-count.
+      *
+       350-search-part.
+      *
+           if ws-part-num(ws-part-idx) is equal to il-prt-num
+               move "y" to ws-part-found
+           else
+               set ws-part-idx up by 1
+           end-if.
+      *
+      *looks up the valid low/high unit price for this part's
+      *vendor series
+       355-lookup-price-range.
+      *
+           move "n" to ws-price-range-found.
+           set ws-price-range-idx to 1.
+      *
+           perform 360-search-price-range
+               until price-range-found
+               or ws-price-range-idx is greater
+                                   than ws-price-range-table-count.
+      *
+       360-search-price-range.
+      *
+           if ws-pr-vend-series(ws-price-range-idx)
+                                     is equal to il-prt-vend-series
+               if il-prt-price is not less than
+                                   ws-pr-low-price(ws-price-range-idx)
+                   and il-prt-price is not greater than
+                                   ws-pr-high-price(ws-price-range-idx)
+                   move "y" to ws-price-range-found
+               else
+                   set ws-price-range-idx up by 1
+               end-if
+           else
+               set ws-price-range-idx up by 1
+           end-if.
+      *
+      *once enough records have been read to be meaningful, checks
+      *the running error rate against the configured cutoff and
+      *halts the run early if it's exceeded
+       900-check-error-rate.
+      *
+           if ws-line-counter is greater than or equal to
+                                               error-rate-min-records
+               compute ws-error-rate-pct rounded =
+                   ws-total-error-lines * 100 / ws-line-counter
+      *
+               if ws-error-rate-pct is greater than
+                                               error-rate-threshold-pct
+                   move "y" to ws-halt-switch
+                   move eof-Y to eof-flag
+               end-if
+           end-if.
       *
        end program A6-DataValidation.
\ No newline at end of file
